@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Informa, para cada cupo configurado, cuantos cur-reg
+      *          estan inscriptos en ese anio/curso y cuantas vacantes
+      *          quedan disponibles contra el cupo-maximo
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUPOS ASSIGN TO "..\cupos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS cupo-llave.
+
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUPOS.
+       01  cupo-reg.
+           03 cupo-llave.
+               05 cupo-anio pic 9.
+               05 cupo-curso pic 99.
+           03 cupo-maximo pic 999.
+
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-cupos pic 9 value 0.
+           88 fin-cupos value 1.
+       77  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       77  w-cant-inscriptos pic 999.
+       77  w-vacantes pic s999.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-CUPOS.
+           PERFORM UNTIL fin-cupos
+               PERFORM 300-INFORMAR-CUPO
+               PERFORM 200-LEER-CUPOS
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT CUPOS.
+           OPEN INPUT CURSOS.
+           DISPLAY "========================================".
+           DISPLAY "VACANTES DISPONIBLES POR CURSO".
+           DISPLAY "========================================".
+           MOVE LOW-VALUES TO cupo-llave.
+           START CUPOS KEY IS NOT LESS THAN cupo-llave
+               INVALID KEY MOVE 1 TO w-flag-cupos
+           END-START.
+
+       200-LEER-CUPOS.
+           READ CUPOS NEXT AT END MOVE 1 TO w-flag-cupos.
+
+       300-INFORMAR-CUPO.
+           PERFORM 310-CONTAR-INSCRIPTOS.
+           COMPUTE w-vacantes = cupo-maximo - w-cant-inscriptos.
+           DISPLAY "Anio ", cupo-anio, " Curso ", cupo-curso,
+               " -- cupo ", cupo-maximo, " inscriptos ",
+               w-cant-inscriptos, " vacantes ", w-vacantes.
+
+       310-CONTAR-INSCRIPTOS.
+           MOVE 0 TO w-cant-inscriptos.
+           MOVE 0 TO w-flag-cursos.
+           MOVE cupo-anio TO cur-anio.
+           MOVE cupo-curso TO cur-curso.
+           MOVE 0 TO cur-orden.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+               IF NOT fin-cursos
+                   IF cur-anio NOT = cupo-anio
+                           OR cur-curso NOT = cupo-curso
+                       MOVE 1 TO w-flag-cursos
+                   ELSE
+                       ADD 1 TO w-cant-inscriptos
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       900-FIN.
+           CLOSE CUPOS CURSOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
