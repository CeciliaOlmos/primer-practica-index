@@ -1,56 +1,120 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
-           ORGANISATION IS INDEXED
-           ACCESS MODE is DYNAMIC
-           RECORD KEY IS alu-llave.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ALUMNOS.
-       01  alu-reg.
-           03 alu-llave.
-               05 alu-dni pic 9(8).
-               05 alu-est pic x.
-           03 alu-legajo pic 9(5).
-           03 alu-nombre pic x(20).
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 100-INICIO.
-           PERFORM 200-INGRESO.
-           PERFORM UNTIL alu-dni = 0
-               PERFORM 300-INGRESO-RESTO
-               PERFORM 400-GRABO-REGISTRO
-              PERFORM 200-INGRESO
-           END-PERFORM.
-           PERFORM 500-FIN.
-            STOP RUN.
-       100-INICIO.
-           OPEN I-O ALUMNOS.
-       200-INGRESO.
-           DISPLAY "Ingrese DNI del alumno (x fin 0)".
-           ACCEPT alu-dni.
-       300-INGRESO-RESTO.
-           DISPLAY "Ingrese los siguientes datos del alumno:".
-           DISPLAY "estado de pago ".
-           ACCEPT alu-est.
-           DISPLAY "legajo del alumno".
-           ACCEPT alu-legajo.
-           DISPLAY "nombre alumno ".
-           ACCEPT alu-nombre.
-       400-GRABO-REGISTRO.
-           WRITE alu-reg.
-       500-FIN.
-           CLOSE ALUMNOS.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Alumnos.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANISATION IS INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS alu-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+                   88 estado-valido value "A" "C" "S".
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+       WORKING-STORAGE SECTION.
+       77  w-grabado pic x value "N".
+           88 reg-grabado value "S".
+       77  w-alu-reg-guardado pic x(79).
+       77  w-dni-buscado pic 9(8).
+       77  w-flag-dni pic 9 value 0.
+           88 fin-dni value 1.
+       77  w-dni-existe pic x value "N".
+           88 dni-ya-existe value "S".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-INGRESO.
+           PERFORM UNTIL alu-dni = 0
+               PERFORM 300-INGRESO-RESTO
+               PERFORM 400-GRABO-REGISTRO
+              PERFORM 200-INGRESO
+           END-PERFORM.
+           PERFORM 500-FIN.
+            GOBACK.
+       100-INICIO.
+           OPEN I-O ALUMNOS.
+       200-INGRESO.
+           DISPLAY "Ingrese DNI del alumno (x fin 0)".
+           ACCEPT alu-dni.
+       300-INGRESO-RESTO.
+           DISPLAY "Ingrese los siguientes datos del alumno:".
+           PERFORM UNTIL estado-valido
+               DISPLAY "estado (A=activo, C=cancelado, S=suspendido)"
+               ACCEPT alu-est
+               IF NOT estado-valido
+                   DISPLAY "Estado invalido"
+               END-IF
+           END-PERFORM.
+           DISPLAY "legajo del alumno".
+           ACCEPT alu-legajo.
+           DISPLAY "nombre alumno ".
+           ACCEPT alu-nombre.
+           DISPLAY "telefono de contacto".
+           ACCEPT alu-telefono.
+           DISPLAY "email de contacto".
+           ACCEPT alu-email.
+       400-GRABO-REGISTRO.
+           MOVE "N" TO w-grabado.
+           PERFORM UNTIL reg-grabado
+               PERFORM 402-VERIFICAR-DNI-EXISTENTE
+               IF dni-ya-existe
+                   DISPLAY "DNI ya existe"
+                   DISPLAY "Reingrese los datos de ese alumno"
+                   PERFORM 405-REINGRESAR-DNI
+                   PERFORM 300-INGRESO-RESTO
+               ELSE
+                   WRITE alu-reg
+                       INVALID KEY
+                           DISPLAY "DNI ya existe"
+                           DISPLAY "Reingrese los datos de ese alumno"
+                           PERFORM 405-REINGRESAR-DNI
+                           PERFORM 300-INGRESO-RESTO
+                       NOT INVALID KEY
+                           SET reg-grabado TO TRUE
+                   END-WRITE
+               END-IF
+           END-PERFORM.
+
+       402-VERIFICAR-DNI-EXISTENTE.
+           MOVE alu-reg TO w-alu-reg-guardado.
+           MOVE "N" TO w-dni-existe.
+           MOVE alu-dni TO w-dni-buscado.
+           MOVE 0 TO w-flag-dni.
+           MOVE LOW-VALUES TO alu-est.
+           START ALUMNOS KEY IS NOT LESS THAN alu-llave
+               INVALID KEY MOVE 1 TO w-flag-dni
+           END-START.
+           PERFORM UNTIL fin-dni OR dni-ya-existe
+               READ ALUMNOS NEXT AT END MOVE 1 TO w-flag-dni
+               IF NOT fin-dni
+                   IF alu-dni NOT = w-dni-buscado
+                       MOVE 1 TO w-flag-dni
+                   ELSE
+                       SET dni-ya-existe TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE w-alu-reg-guardado TO alu-reg.
+
+       405-REINGRESAR-DNI.
+           DISPLAY "Ingrese DNI del alumno".
+           ACCEPT alu-dni.
+       500-FIN.
+           CLOSE ALUMNOS.
+       END PROGRAM Alumnos.
