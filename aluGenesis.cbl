@@ -1,39 +1,66 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
-       INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-           SELECT ALUMNOS
-               ASSIGN TO "..\alumnos.dat"
-                ORGANISATION IS INDEXED
-                ACCESS MODE IS SEQUENTIAL
-                RECORD KEY IS alu-llave.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ALUMNOS.
-       01  alu-reg.
-           03 alu-llave.
-               05 alu-dni pic 9(8).
-               05 alu-est pic x.
-           03 alu-legajo pic 9(5).
-           03 alu-nombre pic x(20).
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM 100-ABRIR-ARCHIVO.
-            PERFORM 200-CERRAR-ARCHIVO.
-            STOP RUN.
-
-       100-ABRIR-ARCHIVO.
-           OPEN OUTPUT ALUMNOS.
-       200-CERRAR-ARCHIVO.
-           CLOSE ALUMNOS.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT OPTIONAL ALUMNOS
+               ASSIGN TO "..\alumnos.dat"
+                ORGANISATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS alu-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+       WORKING-STORAGE SECTION.
+       77  w-confirma pic x(20) value spaces.
+       77  w-flag-cuenta pic 9 value 0.
+           88 fin-cuenta value 1.
+       77  w-cant-existentes pic 9(7) value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 050-CONTAR-EXISTENTES.
+           DISPLAY "Esto va a borrar TODOS los alumnos existentes".
+           DISPLAY "Registros actuales: ", w-cant-existentes.
+           DISPLAY "Para confirmar, escriba SI, BORRAR TODO".
+           ACCEPT w-confirma.
+           IF w-confirma = "SI, BORRAR TODO"
+               PERFORM 100-ABRIR-ARCHIVO
+               PERFORM 200-CERRAR-ARCHIVO
+           ELSE
+               DISPLAY "Operacion cancelada"
+           END-IF.
+           STOP RUN.
+
+       050-CONTAR-EXISTENTES.
+           MOVE 0 TO w-cant-existentes.
+           MOVE 0 TO w-flag-cuenta.
+           OPEN INPUT ALUMNOS.
+           PERFORM UNTIL fin-cuenta
+               READ ALUMNOS AT END MOVE 1 TO w-flag-cuenta
+               IF NOT fin-cuenta
+                   ADD 1 TO w-cant-existentes
+               END-IF
+           END-PERFORM.
+           CLOSE ALUMNOS.
+
+       100-ABRIR-ARCHIVO.
+           OPEN OUTPUT ALUMNOS.
+       200-CERRAR-ARCHIVO.
+           CLOSE ALUMNOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
