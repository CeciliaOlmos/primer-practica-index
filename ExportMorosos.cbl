@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Exporta los datos de contacto de los alumnos morosos
+      *          (cuotas vencidas e impagas) a un archivo de texto
+      *          listo para combinar correspondencia
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           RECORD KEY IS pagos-llave.
+
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS alu-llave
+           ALTERNATE RECORD KEY IS alu-legajo WITH DUPLICATES.
+
+           SELECT MAIL-MERGE ASSIGN TO "..\morosos_merge.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       FD  MAIL-MERGE.
+       01  mm-linea pic x(100).
+
+       WORKING-STORAGE SECTION.
+       01  W-FLAG-PAGOS pic 9 value 0.
+           88 FIN-PAGOS value 1.
+       01  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       01  w-encontrado pic x value "N".
+           88 curso-encontrado value "S".
+       01  w-fecha-hoy pic 9(8).
+       01  w-cant-morosos pic 9(5) value 0.
+
+       01  mm-detalle.
+           03 mm-nombre pic x(20).
+           03 filler pic x(2) value ";".
+           03 mm-telefono pic x(15).
+           03 filler pic x(2) value ";".
+           03 mm-email pic x(30).
+           03 filler pic x(2) value ";".
+           03 mm-cuota pic z9.
+           03 filler pic x(2) value ";".
+           03 mm-vto pic 9(8).
+           03 filler pic x(2) value ";".
+           03 mm-imp pic zzz.zz9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-PAGOS.
+           PERFORM UNTIL FIN-PAGOS
+               PERFORM 300-PROCESAR-PAGO
+               PERFORM 200-LEER-PAGOS
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT PAGOS CURSOS ALUMNOS.
+           OPEN OUTPUT MAIL-MERGE.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+           MOVE "NOMBRE;TELEFONO;EMAIL;CUOTA;VENCIMIENTO;IMPORTE"
+               TO mm-linea.
+           WRITE mm-linea.
+
+       200-LEER-PAGOS.
+           READ PAGOS NEXT AT END MOVE 1 TO W-FLAG-PAGOS.
+
+       300-PROCESAR-PAGO.
+           IF pag-fec-pago = 0 AND pag-fec-venc < w-fecha-hoy
+               PERFORM 310-BUSCAR-CURSO
+           END-IF.
+
+       310-BUSCAR-CURSO.
+           MOVE ZERO TO curso-llave.
+           MOVE 0 TO w-flag-cursos.
+           MOVE "N" TO w-encontrado.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos OR curso-encontrado
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+                   NOT AT END
+                       IF cur-curso = pag-curso AND
+                          cur-cta-cte = pag-cta-cte
+                           SET curso-encontrado TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF curso-encontrado
+               PERFORM 320-BUSCAR-ALUMNO
+               PERFORM 330-GRABAR-MERGE
+           END-IF.
+
+       320-BUSCAR-ALUMNO.
+           MOVE cur-legajo TO alu-legajo.
+           READ ALUMNOS KEY IS alu-legajo
+               INVALID KEY
+                   MOVE "(desconocido)        " TO alu-nombre
+                   MOVE spaces TO alu-telefono, alu-email
+           END-READ.
+
+       330-GRABAR-MERGE.
+           MOVE alu-nombre TO mm-nombre.
+           MOVE alu-telefono TO mm-telefono.
+           MOVE alu-email TO mm-email.
+           MOVE pag-cuota TO mm-cuota.
+           MOVE pag-fec-venc TO mm-vto.
+           MOVE pag-importe TO mm-imp.
+           MOVE mm-detalle TO mm-linea.
+           WRITE mm-linea.
+           ADD 1 TO w-cant-morosos.
+
+       900-FIN.
+           DISPLAY "Alumnos morosos exportados: " w-cant-morosos.
+           CLOSE PAGOS CURSOS ALUMNOS MAIL-MERGE.
+       END PROGRAM YOUR-PROGRAM-NAME.
