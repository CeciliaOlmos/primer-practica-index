@@ -0,0 +1,175 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Archivo de fin de ciclo: mueve a un historico las
+      *          cuotas de PAGOS de los alumnos dados de baja (alu-est
+      *          "C"), liberando el archivo de pagos en uso
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS alu-llave.
+
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS pagos-llave.
+
+           SELECT PAGOS-HIST ASSIGN TO "..\pagos_historicos.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+                   88 estado-valido value "A" "C" "S".
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+
+       FD  PAGOS-HIST.
+       01  ph-reg.
+           03 ph-curso pic 99.
+           03 ph-cta-cte pic 9(5).
+           03 ph-cuota pic 99.
+           03 ph-fec-venc pic 9(8).
+           03 ph-fec-pago pic 9(8).
+           03 ph-importe pic 9(6)v99.
+           03 ph-recargo pic 9(6)v99.
+           03 ph-medio-pago pic x(15).
+           03 ph-fec-archivo pic 9(8).
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-alumnos pic 9 value 0.
+           88 fin-alumnos value 1.
+       77  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       77  w-flag-pagos pic 9 value 0.
+           88 fin-pagos value 1.
+       77  w-fecha-hoy pic 9(8).
+       77  w-cant-alumnos pic 9(5) value 0.
+       77  w-cant-cuotas pic 9(5) value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-ALUMNOS.
+           PERFORM UNTIL fin-alumnos
+               IF alu-est = "C"
+                   PERFORM 300-ARCHIVAR-ALUMNO
+               END-IF
+               PERFORM 200-LEER-ALUMNOS
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT ALUMNOS.
+           OPEN INPUT CURSOS.
+           OPEN I-O PAGOS.
+           OPEN EXTEND PAGOS-HIST.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+           MOVE LOW-VALUES TO alu-llave.
+           START ALUMNOS KEY IS NOT LESS THAN alu-llave
+               INVALID KEY MOVE 1 TO w-flag-alumnos
+           END-START.
+
+       200-LEER-ALUMNOS.
+           READ ALUMNOS NEXT AT END MOVE 1 TO w-flag-alumnos.
+
+       300-ARCHIVAR-ALUMNO.
+           ADD 1 TO w-cant-alumnos.
+           MOVE alu-legajo TO cur-legajo.
+           MOVE 0 TO w-flag-cursos.
+           START CURSOS KEY IS = cur-legajo
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+               IF NOT fin-cursos
+                   IF cur-legajo NOT = alu-legajo
+                       MOVE 1 TO w-flag-cursos
+                   ELSE
+                       PERFORM 310-ARCHIVAR-CUOTAS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       310-ARCHIVAR-CUOTAS.
+           MOVE cur-curso TO pag-curso.
+           MOVE cur-cta-cte TO pag-cta-cte.
+           MOVE 0 TO pag-cuota.
+           MOVE 0 TO w-flag-pagos.
+           START PAGOS KEY IS NOT LESS THAN pagos-llave
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           PERFORM UNTIL fin-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               IF NOT fin-pagos
+                   IF pag-curso NOT = cur-curso
+                           OR pag-cta-cte NOT = cur-cta-cte
+                       MOVE 1 TO w-flag-pagos
+                   ELSE
+                       PERFORM 320-MOVER-CUOTA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       320-MOVER-CUOTA.
+           MOVE pag-curso TO ph-curso.
+           MOVE pag-cta-cte TO ph-cta-cte.
+           MOVE pag-cuota TO ph-cuota.
+           MOVE pag-fec-venc TO ph-fec-venc.
+           MOVE pag-fec-pago TO ph-fec-pago.
+           MOVE pag-importe TO ph-importe.
+           MOVE pag-recargo TO ph-recargo.
+           MOVE pag-medio-pago TO ph-medio-pago.
+           MOVE w-fecha-hoy TO ph-fec-archivo.
+           WRITE ph-reg.
+           DELETE PAGOS.
+           ADD 1 TO w-cant-cuotas.
+
+       900-FIN.
+           DISPLAY "========================================".
+           DISPLAY "Alumnos archivados : ", w-cant-alumnos.
+           DISPLAY "Cuotas archivadas  : ", w-cant-cuotas.
+           CLOSE ALUMNOS CURSOS PAGOS PAGOS-HIST.
+       END PROGRAM YOUR-PROGRAM-NAME.
