@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Recaudacion diaria: totaliza los pagos de una fecha
+      *          agrupados por curso
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           RECORD KEY IS pagos-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+
+       WORKING-STORAGE SECTION.
+       01  w-flag-pagos pic 9 value 0.
+           88 fin-pagos value 1.
+       01  w-fecha-buscada pic 9(8).
+       01  w-curso-anterior pic 99 value 0.
+       01  w-primera-vez pic x value "S".
+           88 es-primera-vez value "S".
+       01  w-total-curso pic 9(8)v99 value 0.
+       01  w-cant-pagos pic 9(5) value 0.
+       01  w-total-general pic 9(8)v99 value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-PAGOS.
+           PERFORM UNTIL fin-pagos
+               PERFORM 300-PROCESAR-PAGO
+               PERFORM 200-LEER-PAGOS
+           END-PERFORM.
+           IF NOT es-primera-vez
+               PERFORM 310-IMPRIMIR-CURSO
+           END-IF.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT PAGOS.
+           DISPLAY "Fecha a recaudar (AAAAMMDD)".
+           ACCEPT w-fecha-buscada.
+           DISPLAY "-- RECAUDACION DEL ", w-fecha-buscada, " --".
+
+       200-LEER-PAGOS.
+           READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos.
+
+       300-PROCESAR-PAGO.
+           IF pag-fec-pago = w-fecha-buscada
+               IF NOT es-primera-vez
+                  AND pag-curso NOT = w-curso-anterior
+                   PERFORM 310-IMPRIMIR-CURSO
+               END-IF
+               MOVE "N" TO w-primera-vez
+               MOVE pag-curso TO w-curso-anterior
+               ADD pag-importe TO w-total-curso
+               ADD pag-importe TO w-total-general
+               ADD 1 TO w-cant-pagos
+           END-IF.
+
+       310-IMPRIMIR-CURSO.
+           DISPLAY "Curso ", w-curso-anterior, " -- total ",
+               w-total-curso.
+           MOVE 0 TO w-total-curso.
+
+       900-FIN.
+           DISPLAY "========================================".
+           DISPLAY "Cuotas cobradas: ", w-cant-pagos.
+           DISPLAY "Total general  : ", w-total-general.
+           CLOSE PAGOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
