@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reimprime por pantalla el listado de movimientos de
+      *          PracticaDOS/PracParcial de una fecha dada, leyendo el
+      *          listado_YYYYMMDD.txt que esos programas graban
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LISTADO-FILE ASSIGN TO w-nombre-listado
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LISTADO-FILE.
+       01  lin-listado-file pic x(80).
+
+       WORKING-STORAGE SECTION.
+       77  w-nombre-listado pic x(40).
+       77  w-fecha pic 9(8).
+       77  w-flag-listado pic 9 value 0.
+           88 fin-listado value 1.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-PEDIR-FECHA.
+           PERFORM UNTIL w-fecha = 0
+               PERFORM 200-MOSTRAR-LISTADO
+               PERFORM 100-PEDIR-FECHA
+           END-PERFORM.
+           STOP RUN.
+
+       100-PEDIR-FECHA.
+           DISPLAY "Fecha del listado a reimprimir AAAAMMDD (0 fin)".
+           ACCEPT w-fecha.
+
+       200-MOSTRAR-LISTADO.
+           STRING "..\listado_" DELIMITED BY SIZE
+                  w-fecha DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO w-nombre-listado.
+           MOVE 0 TO w-flag-listado.
+           OPEN INPUT LISTADO-FILE.
+           PERFORM 210-LEER-LINEA.
+           IF fin-listado
+               DISPLAY "No existe listado para esa fecha"
+           ELSE
+               PERFORM UNTIL fin-listado
+                   DISPLAY lin-listado-file
+                   PERFORM 210-LEER-LINEA
+               END-PERFORM
+           END-IF.
+           CLOSE LISTADO-FILE.
+
+       210-LEER-LINEA.
+           READ LISTADO-FILE AT END MOVE 1 TO w-flag-listado.
+       END PROGRAM YOUR-PROGRAM-NAME.
