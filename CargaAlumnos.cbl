@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Carga masiva de alumnos nuevos: lee un archivo LINE
+      *          SEQUENTIAL de ancho fijo y WRITE cada fila a ALUMNOS,
+      *          informando las filas con DNI duplicado o mal formadas
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS alu-llave.
+
+           SELECT CARGA-ALUMNOS ASSIGN TO "..\alumnos_carga.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+                   88 estado-valido value "A" "C" "S".
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       FD  CARGA-ALUMNOS.
+       01  ca-reg.
+           03 ca-dni pic x(8).
+           03 ca-est pic x.
+           03 ca-legajo pic x(5).
+           03 ca-nombre pic x(20).
+           03 ca-telefono pic x(15).
+           03 ca-email pic x(30).
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-carga pic 9 value 0.
+           88 fin-carga value 1.
+       77  w-cant-cargados pic 9(5) value 0.
+       77  w-cant-duplicados pic 9(5) value 0.
+       77  w-cant-malformados pic 9(5) value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-CARGA.
+           PERFORM UNTIL fin-carga
+               PERFORM 300-PROCESAR-FILA
+               PERFORM 200-LEER-CARGA
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O ALUMNOS.
+           OPEN INPUT CARGA-ALUMNOS.
+
+       200-LEER-CARGA.
+           READ CARGA-ALUMNOS AT END MOVE 1 TO w-flag-carga.
+
+       300-PROCESAR-FILA.
+           IF ca-dni IS NOT NUMERIC OR ca-legajo IS NOT NUMERIC
+               ADD 1 TO w-cant-malformados
+               DISPLAY "Fila mal formada (DNI/legajo no numerico): ",
+                   ca-reg
+           ELSE
+               PERFORM 310-ARMAR-ALU-REG
+           END-IF.
+
+       310-ARMAR-ALU-REG.
+           MOVE ca-dni TO alu-dni.
+           MOVE ca-est TO alu-est.
+           IF NOT estado-valido
+               ADD 1 TO w-cant-malformados
+               DISPLAY "Fila mal formada (estado invalido): ", ca-reg
+           ELSE
+               MOVE ca-legajo TO alu-legajo
+               MOVE ca-nombre TO alu-nombre
+               MOVE ca-telefono TO alu-telefono
+               MOVE ca-email TO alu-email
+               PERFORM 320-GRABAR-ALUMNO
+           END-IF.
+
+       320-GRABAR-ALUMNO.
+           WRITE alu-reg
+               INVALID KEY
+                   ADD 1 TO w-cant-duplicados
+                   DISPLAY "DNI ya existe, se omite: ", alu-dni
+               NOT INVALID KEY
+                   ADD 1 TO w-cant-cargados
+           END-WRITE.
+
+       900-FIN.
+           DISPLAY "========================================".
+           DISPLAY "Alumnos cargados    : ", w-cant-cargados.
+           DISPLAY "DNI duplicados      : ", w-cant-duplicados.
+           DISPLAY "Filas mal formadas  : ", w-cant-malformados.
+           CLOSE ALUMNOS CARGA-ALUMNOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
