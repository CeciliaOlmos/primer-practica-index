@@ -0,0 +1,236 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Transfiere un alumno inscripto de un curso a otro,
+      *          reubicando su cur-reg y re-apuntando las cuotas de
+      *          PAGOS todavia no pagadas al nuevo numero de curso
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT CUPOS ASSIGN TO "..\cupos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS cupo-llave.
+
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS pagos-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  CUPOS.
+       01  cupo-reg.
+           03 cupo-llave.
+               05 cupo-anio pic 9.
+               05 cupo-curso pic 99.
+           03 cupo-maximo pic 999.
+
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+           03 pag-beca-aplicada pic x.
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       77  w-flag-pagos pic 9 value 0.
+           88 fin-pagos value 1.
+       77  w-cupo-maximo pic 999.
+       77  w-cant-inscriptos pic 999.
+       77  w-max-orden pic 99.
+       77  w-anio pic 9.
+       77  w-curso-viejo pic 99.
+       77  w-curso-nuevo pic 99.
+       77  w-cta-cte pic 9(5).
+       77  w-legajo pic 9(5).
+       77  w-orden-nuevo pic 99.
+       77  w-cant-cuotas pic 9(5) value 0.
+       77  w-origen-reg pic x(17).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-PEDIR-ORIGEN.
+           PERFORM UNTIL cur-anio = 0
+               PERFORM 250-BUSCAR-ORIGEN
+               PERFORM 200-PEDIR-ORIGEN
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O CURSOS.
+           OPEN I-O CUPOS.
+           OPEN I-O PAGOS.
+
+       200-PEDIR-ORIGEN.
+           DISPLAY "Anio del curso a transferir (x fin 0)".
+           ACCEPT cur-anio.
+           IF cur-anio NOT = 0
+               DISPLAY "Numero de curso actual"
+               ACCEPT cur-curso
+               DISPLAY "Numero de orden"
+               ACCEPT cur-orden
+           END-IF.
+
+       250-BUSCAR-ORIGEN.
+           READ CURSOS KEY IS curso-llave
+               INVALID KEY
+                   DISPLAY "NO EXISTE ESE CURSO/ORDEN"
+               NOT INVALID KEY
+                   MOVE cur-reg TO w-origen-reg
+                   PERFORM 300-PEDIR-DESTINO
+           END-READ.
+
+       300-PEDIR-DESTINO.
+           DISPLAY "Legajo ", cur-legajo, " cta-cte ", cur-cta-cte.
+           DISPLAY "Nuevo numero de curso".
+           ACCEPT w-curso-nuevo.
+           IF w-curso-nuevo = cur-curso
+               DISPLAY "EL CURSO DESTINO ES IGUAL AL ACTUAL"
+           ELSE
+               PERFORM 310-VERIFICAR-CUPO-DESTINO
+           END-IF.
+
+       310-VERIFICAR-CUPO-DESTINO.
+           MOVE cur-anio TO cupo-anio.
+           MOVE w-curso-nuevo TO cupo-curso.
+           READ CUPOS KEY IS cupo-llave
+               INVALID KEY
+                   DISPLAY "No hay cupo configurado para anio/curso ",
+                       cupo-anio, "/", cupo-curso
+                   DISPLAY "Ingrese cupo maximo"
+                   ACCEPT cupo-maximo
+                   WRITE cupo-reg INVALID KEY
+                       DISPLAY "NO PUDE GRABAR EL CUPO"
+                   END-WRITE
+                   MOVE cupo-maximo TO w-cupo-maximo
+               NOT INVALID KEY
+                   MOVE cupo-maximo TO w-cupo-maximo
+           END-READ.
+           PERFORM 320-CONTAR-INSCRIPTOS-DESTINO.
+           IF w-cant-inscriptos >= w-cupo-maximo
+               DISPLAY "CUPO COMPLETO EN EL CURSO DESTINO - ",
+                   "NO SE TRANSFIERE"
+           ELSE
+               PERFORM 400-MOVER-CURSO
+           END-IF.
+
+       320-CONTAR-INSCRIPTOS-DESTINO.
+           MOVE 0 TO w-max-orden.
+           MOVE 0 TO w-cant-inscriptos.
+           MOVE 0 TO w-flag-cursos.
+           MOVE cur-anio TO curso-llave.
+           MOVE 0 TO cur-curso.
+           MOVE 0 TO cur-orden.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+               IF NOT fin-cursos
+                   IF cur-anio NOT = cupo-anio
+                       MOVE 1 TO w-flag-cursos
+                   ELSE
+                       IF cur-curso = cupo-curso
+                           ADD 1 TO w-cant-inscriptos
+                           IF cur-orden > w-max-orden
+                               MOVE cur-orden TO w-max-orden
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       400-MOVER-CURSO.
+           MOVE w-origen-reg TO cur-reg.
+           READ CURSOS KEY IS curso-llave
+               INVALID KEY
+                   DISPLAY "NO ENCUENTRO EL REGISTRO ORIGEN"
+               NOT INVALID KEY
+                   PERFORM 405-REUBICAR-CURSO
+           END-READ.
+
+       405-REUBICAR-CURSO.
+           MOVE cur-anio TO w-anio.
+           MOVE cur-curso TO w-curso-viejo.
+           MOVE cur-cta-cte TO w-cta-cte.
+           MOVE cur-legajo TO w-legajo.
+           COMPUTE w-orden-nuevo = w-max-orden + 1.
+           DELETE CURSOS.
+           MOVE w-anio TO cur-anio.
+           MOVE w-curso-nuevo TO cur-curso.
+           MOVE w-orden-nuevo TO cur-orden.
+           MOVE w-legajo TO cur-legajo.
+           MOVE w-cta-cte TO cur-cta-cte.
+           WRITE cur-reg INVALID KEY
+               DISPLAY "NO PUDE GRABAR EL NUEVO CURSO"
+           END-WRITE.
+           DISPLAY "Curso ", w-curso-viejo, " -> ", w-curso-nuevo,
+               " orden ", w-orden-nuevo.
+           PERFORM 500-TRANSFERIR-CUOTAS.
+
+       500-TRANSFERIR-CUOTAS.
+           MOVE w-curso-viejo TO pag-curso.
+           MOVE w-cta-cte TO pag-cta-cte.
+           MOVE 0 TO pag-cuota.
+           MOVE 0 TO w-flag-pagos.
+           START PAGOS KEY IS NOT LESS THAN pagos-llave
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           PERFORM UNTIL fin-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               IF NOT fin-pagos
+                   IF pag-curso NOT = w-curso-viejo
+                           OR pag-cta-cte NOT = w-cta-cte
+                       MOVE 1 TO w-flag-pagos
+                   ELSE
+                       IF pag-fec-pago = 0
+                           PERFORM 510-REUBICAR-CUOTA
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       510-REUBICAR-CUOTA.
+           DELETE PAGOS.
+           MOVE w-curso-nuevo TO pag-curso.
+           WRITE pag-reg INVALID KEY
+               DISPLAY "NO PUDE REUBICAR LA CUOTA ", pag-cuota
+           END-WRITE.
+           ADD 1 TO w-cant-cuotas.
+
+       900-FIN.
+           DISPLAY "========================================".
+           DISPLAY "Cuotas reubicadas: ", w-cant-cuotas.
+           CLOSE CURSOS CUPOS PAGOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
