@@ -1,50 +1,196 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PAGOS ASSIGN TO "..\pagos.dat"
-           ORGANISATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
-           RECORD KEY IS pagos-llave.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PAGOS.
-       01  pag-reg.
-           03 pagos-llave.
-               05 pag-curso pic 99.
-               05 pag-cta-cte pic 9(5).
-               05 pag-cuota pic 99.
-           03 pag-fec-ven pic 9(8).
-           03 pag-fec-pago pic 9(8).
-           03 pag-importe pic 9(6)v99.
-       WORKING-STORAGE SECTION.
-       77  sen pic 9 value 0.
-       77  w-anterior pic 9(5).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN input PAGOS.
-           perform leo.
-
-           perform until sen = 1
-             display "Curso ", pag-curso," Cta cte ", pag-cta-cte
-              DISPLAY "Nro cuota ",pag-cuota
-              DISPLAY "Fech.vto ",pag-fec-ven," Fech.pago ",pag-fec-pago
-              DISPLAY "Importe   ",pag-importe
-           DISPLAY "--------------------------------------"
-              perform leo
-           END-PERFORM.
-
-            close PAGOS.
-            STOP RUN.
-           leo.
-           read PAGOS at end move 1 to sen.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. leePagos.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANISATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS pagos-llave.
+
+           SELECT LISTADO ASSIGN TO "..\listado_pagos.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS alu-llave
+           ALTERNATE RECORD KEY IS alu-legajo WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+
+       FD  LISTADO.
+       01  lis-linea pic x(80).
+
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       77  w-anterior pic 9(5).
+       77  w-curso-anterior pic 99.
+       77  w-primera-vez pic x value "S".
+           88 es-primera-vez value "S".
+       77  w-total-pagado pic 9(8)v99 value 0.
+       77  w-total-adeudado pic 9(8)v99 value 0.
+       77  w-destino pic x value "P".
+           88 destino-archivo value "A".
+       77  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       77  w-encontrado pic x value "N".
+           88 curso-encontrado value "S".
+       77  w-nombre-alu pic x(20) value spaces.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN input PAGOS.
+           OPEN INPUT CURSOS.
+           OPEN INPUT ALUMNOS.
+           DISPLAY "Destino (P=pantalla, A=archivo)".
+           ACCEPT w-destino.
+           IF destino-archivo
+               OPEN OUTPUT LISTADO
+               MOVE "curso, cta-cte, cuota, vto, pago, importe, alumno"
+                   TO lis-linea
+               WRITE lis-linea
+           END-IF.
+           perform leo.
+
+           perform until sen = 1
+              IF NOT es-primera-vez AND
+                      (pag-curso NOT = w-curso-anterior
+                       OR pag-cta-cte NOT = w-anterior)
+                  PERFORM 300-TOTAL-CTA-CTE
+              END-IF
+              IF es-primera-vez
+                      OR pag-curso NOT = w-curso-anterior
+                      OR pag-cta-cte NOT = w-anterior
+                  PERFORM 310-BUSCAR-ALUMNO-CTA
+              END-IF
+              MOVE "N" TO w-primera-vez
+              MOVE pag-curso TO w-curso-anterior
+              MOVE pag-cta-cte TO w-anterior
+              IF pag-fec-pago = 0
+                  ADD pag-importe TO w-total-adeudado
+              ELSE
+                  ADD pag-importe TO w-total-pagado
+              END-IF
+              PERFORM 200-IMPRIMIR-PAGO
+              perform leo
+           END-PERFORM.
+
+           IF NOT es-primera-vez
+               PERFORM 300-TOTAL-CTA-CTE
+           END-IF.
+
+            close PAGOS.
+            CLOSE CURSOS.
+            CLOSE ALUMNOS.
+            IF destino-archivo
+                CLOSE LISTADO
+            END-IF.
+            GOBACK.
+           leo.
+           read PAGOS at end move 1 to sen.
+
+       310-BUSCAR-ALUMNO-CTA.
+           MOVE "(desconocido)        " TO w-nombre-alu.
+           MOVE ZERO TO curso-llave.
+           MOVE 0 TO w-flag-cursos.
+           MOVE "N" TO w-encontrado.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos OR curso-encontrado
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+                   NOT AT END
+                       IF cur-curso = pag-curso AND
+                          cur-cta-cte = pag-cta-cte
+                           SET curso-encontrado TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF curso-encontrado
+               MOVE cur-legajo TO alu-legajo
+               READ ALUMNOS KEY IS alu-legajo
+                   INVALID KEY
+                       MOVE "(desconocido)        " TO alu-nombre
+                   NOT INVALID KEY
+                       MOVE alu-nombre TO w-nombre-alu
+               END-READ
+           END-IF.
+
+       200-IMPRIMIR-PAGO.
+           IF destino-archivo
+               STRING pag-curso " " pag-cta-cte " " pag-cuota " "
+                   pag-fec-venc " " pag-fec-pago " " pag-importe " "
+                   w-nombre-alu
+                   DELIMITED BY SIZE INTO lis-linea
+               WRITE lis-linea
+           ELSE
+              display "Curso ", pag-curso," Cta cte ", pag-cta-cte
+              DISPLAY "Alumno ", w-nombre-alu
+              DISPLAY "Nro cuota ",pag-cuota
+              DISPLAY "Fech.vto ",pag-fec-venc," Fech.pago ",
+                  pag-fec-pago
+              DISPLAY "Importe   ",pag-importe
+           DISPLAY "--------------------------------------"
+           END-IF.
+
+       300-TOTAL-CTA-CTE.
+           IF destino-archivo
+               STRING "TOTAL CTA CTE " w-anterior
+                   " PAGADO " w-total-pagado
+                   " ADEUDADO " w-total-adeudado
+                   DELIMITED BY SIZE INTO lis-linea
+               WRITE lis-linea
+           ELSE
+               DISPLAY "TOTAL CTA CTE ", w-anterior,
+                   " PAGADO ", w-total-pagado,
+                   " ADEUDADO ", w-total-adeudado
+               DISPLAY "========================================"
+           END-IF.
+           MOVE 0 TO w-total-pagado.
+           MOVE 0 TO w-total-adeudado.
+       END PROGRAM leePagos.
