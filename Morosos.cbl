@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Listado de cta-ctes morosas (cuotas vencidas e impagas)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           RECORD KEY IS pagos-llave.
+
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS alu-llave
+           ALTERNATE RECORD KEY IS alu-legajo WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       WORKING-STORAGE SECTION.
+       01  W-FLAG-PAGOS pic 9 value 0.
+           88 FIN-PAGOS value 1.
+       01  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       01  w-encontrado pic x value "N".
+           88 curso-encontrado value "S".
+       01  w-fecha-hoy pic 9(8).
+       01  w-cant-morosos pic 9(5) value 0.
+
+       01  linea-titulo.
+           03 filler pic x(28) value spaces.
+           03 filler pic x(24) value "LISTADO DE MOROSOS".
+           03 filler pic x(28) value spaces.
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-cabecera.
+           03 filler pic x(2) value spaces.
+           03 filler pic x(6) value "LEGAJO".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(20) value "NOMBRE".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(5) value "CURSO".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(7) value "CTA-CTE".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(5) value "CUOTA".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(11) value "VENCIMIENTO".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(9) value "IMPORTE".
+       01  lin-detalle.
+           03 filler pic x(2) value spaces.
+           03 d-legajo pic zzzz9.
+           03 filler pic x(3) value spaces.
+           03 d-nombre pic x(20).
+           03 filler pic x(2) value spaces.
+           03 d-curso pic z9.
+           03 filler pic x(4) value spaces.
+           03 d-cta-cte pic zzzz9.
+           03 filler pic x(2) value spaces.
+           03 d-cuota pic z9.
+           03 filler pic x(6) value spaces.
+           03 d-vto pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 d-imp pic zzz.zz9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-PAGOS.
+           PERFORM UNTIL FIN-PAGOS
+               PERFORM 300-PROCESAR-PAGO
+               PERFORM 200-LEER-PAGOS
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT PAGOS CURSOS ALUMNOS.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+           DISPLAY linea-titulo.
+           DISPLAY lin-cabecera.
+           DISPLAY lin-guarda.
+
+       200-LEER-PAGOS.
+           READ PAGOS NEXT AT END MOVE 1 TO W-FLAG-PAGOS.
+
+       300-PROCESAR-PAGO.
+           IF pag-fec-pago = 0 AND pag-fec-venc < w-fecha-hoy
+               PERFORM 310-BUSCAR-CURSO
+           END-IF.
+
+       310-BUSCAR-CURSO.
+           MOVE ZERO TO curso-llave.
+           MOVE 0 TO w-flag-cursos.
+           MOVE "N" TO w-encontrado.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos OR curso-encontrado
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+                   NOT AT END
+                       IF cur-curso = pag-curso AND
+                          cur-cta-cte = pag-cta-cte
+                           SET curso-encontrado TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF curso-encontrado
+               PERFORM 320-BUSCAR-ALUMNO
+               PERFORM 330-IMPRIMIR-MOROSO
+           END-IF.
+
+       320-BUSCAR-ALUMNO.
+           MOVE cur-legajo TO alu-legajo.
+           READ ALUMNOS KEY IS alu-legajo
+               INVALID KEY MOVE "(desconocido)        " TO alu-nombre
+           END-READ.
+
+       330-IMPRIMIR-MOROSO.
+           MOVE cur-legajo TO d-legajo.
+           MOVE alu-nombre TO d-nombre.
+           MOVE pag-curso TO d-curso.
+           MOVE pag-cta-cte TO d-cta-cte.
+           MOVE pag-cuota TO d-cuota.
+           MOVE pag-fec-venc TO d-vto.
+           MOVE pag-importe TO d-imp.
+           DISPLAY lin-detalle.
+           ADD 1 TO w-cant-morosos.
+
+       900-FIN.
+           DISPLAY lin-guarda.
+           DISPLAY "Total de cuotas morosas: " w-cant-morosos.
+           CLOSE PAGOS CURSOS ALUMNOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
