@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Alta de becas/descuentos por legajo y reaplicacion del
+      *          descuento a las cuotas impagas de ese cta-cte
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BECAS ASSIGN TO "..\becas.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS bec-legajo.
+
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS pagos-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BECAS.
+       01  bec-reg.
+           03 bec-legajo pic 9(5).
+           03 bec-tipo pic x.
+               88 beca-porcentaje value "P".
+               88 beca-fijo value "F".
+           03 bec-porcentaje pic 9v99.
+           03 bec-importe-fijo pic 9(6)v99.
+
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+           03 pag-beca-aplicada pic x.
+               88 beca-ya-aplicada value "S".
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       77  w-flag-pagos pic 9 value 0.
+           88 fin-pagos value 1.
+       77  w-cta-buscada pic 9(5).
+       77  w-cant-aplicadas pic 9(5) value 0.
+       77  w-importe-original pic 9(6)v99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-PEDIR-LEGAJO.
+           PERFORM UNTIL bec-legajo = 0
+               PERFORM 300-ALTA-BECA
+               PERFORM 400-REAPLICAR
+               PERFORM 200-PEDIR-LEGAJO
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O BECAS.
+           OPEN INPUT CURSOS.
+           OPEN I-O PAGOS.
+
+       200-PEDIR-LEGAJO.
+           DISPLAY "Legajo del alumno becado (x fin 0)".
+           ACCEPT bec-legajo.
+
+       300-ALTA-BECA.
+           DISPLAY "Tipo de beca (P=porcentaje, F=fijo)".
+           ACCEPT bec-tipo.
+           IF beca-porcentaje
+               DISPLAY "Porcentaje de descuento (0,xx)"
+               ACCEPT bec-porcentaje
+               MOVE 0 TO bec-importe-fijo
+           ELSE
+               DISPLAY "Importe fijo de la cuota con descuento"
+               ACCEPT bec-importe-fijo
+               MOVE 0 TO bec-porcentaje
+           END-IF.
+           REWRITE bec-reg
+               INVALID KEY
+                   WRITE bec-reg
+           END-REWRITE.
+
+       400-REAPLICAR.
+           MOVE bec-legajo TO cur-legajo.
+           MOVE 0 TO w-flag-cursos.
+           START CURSOS KEY IS = cur-legajo
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+               IF NOT fin-cursos
+                   IF cur-legajo NOT = bec-legajo
+                       MOVE 1 TO w-flag-cursos
+                   ELSE
+                       PERFORM 410-REAPLICAR-CUOTAS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       410-REAPLICAR-CUOTAS.
+           MOVE cur-cta-cte TO w-cta-buscada.
+           MOVE cur-curso TO pag-curso.
+           MOVE cur-cta-cte TO pag-cta-cte.
+           MOVE 0 TO pag-cuota.
+           MOVE 0 TO w-flag-pagos.
+           START PAGOS KEY IS NOT LESS THAN pagos-llave
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           PERFORM UNTIL fin-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               IF NOT fin-pagos
+                   IF pag-curso NOT = cur-curso
+                           OR pag-cta-cte NOT = w-cta-buscada
+                       MOVE 1 TO w-flag-pagos
+                   ELSE
+                       IF pag-fec-pago = 0 AND NOT beca-ya-aplicada
+                           PERFORM 430-DESCONTAR-CUOTA
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       430-DESCONTAR-CUOTA.
+           MOVE pag-importe TO w-importe-original.
+           IF beca-porcentaje
+               COMPUTE pag-importe = w-importe-original -
+                   (w-importe-original * bec-porcentaje)
+           ELSE
+               MOVE bec-importe-fijo TO pag-importe
+           END-IF.
+           MOVE "S" TO pag-beca-aplicada.
+           REWRITE pag-reg.
+           ADD 1 TO w-cant-aplicadas.
+
+       900-FIN.
+           DISPLAY "Cuotas con descuento aplicado: ", w-cant-aplicadas.
+           CLOSE BECAS CURSOS PAGOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
