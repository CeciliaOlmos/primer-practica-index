@@ -1,48 +1,100 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CURSOS ASSIGN TO "..\cursos.dat"
-           ORGANIZATION INDEXED
-           ACCESS MODE is SEQUENTIAL
-           record KEY is curso-llave
-           ALTERNATE record key is cur-legajo WITH DUPLICATES.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CURSOS.
-       01  cur-reg.
-           03 curso-llave.
-              05 cur-anio pic 9.
-              05 cur-curso pic 99.
-              05 cur-orden pic 99.
-           03 cur-legajo pic 9(5).
-           03 cur-cta-cte pic 9(5).
-       WORKING-STORAGE SECTION.
-       77  sen pic 9 value 0.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN input CURSOS.
-           perform leo.
-           perform until sen = 1
-               display "anio    ", cur-anio
-               display "curso   ", cur-curso
-               DISPLAY "orden   ",cur-orden
-               DISPLAY "legajo  ",cur-legajo
-               DISPLAY "CTA CTE ",cur-cta-cte
-               DISPLAY "--------------"
-               perform leo
-            END-PERFORM.
-            close CURSOS.
-            STOP RUN.
-       leo.
-           read CURSOS at end move 1 to sen.
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. leeCursos.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is curso-llave
+           ALTERNATE record key is cur-legajo WITH DUPLICATES.
+
+           SELECT LISTADO ASSIGN TO "..\listado_cursos.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  LISTADO.
+       01  lis-linea pic x(80).
+
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       77  w-filtrar pic x value "N".
+           88 filtrar-uno value "S".
+       77  w-filtro-anio pic 9.
+       77  w-filtro-curso pic 99.
+       77  w-destino pic x value "P".
+           88 destino-archivo value "A".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN input CURSOS.
+           DISPLAY "Filtrar por anio/curso?? S(SI), N(NO, ver todos)".
+           ACCEPT w-filtrar.
+           DISPLAY "Destino (P=pantalla, A=archivo)".
+           ACCEPT w-destino.
+           IF destino-archivo
+               OPEN OUTPUT LISTADO
+               MOVE "anio, curso, orden, legajo, cta-cte" TO lis-linea
+               WRITE lis-linea
+           END-IF.
+           IF filtrar-uno
+               DISPLAY "Anio"
+               ACCEPT w-filtro-anio
+               DISPLAY "Curso"
+               ACCEPT w-filtro-curso
+               MOVE w-filtro-anio TO cur-anio
+               MOVE w-filtro-curso TO cur-curso
+               MOVE 0 TO cur-orden
+               START CURSOS KEY IS NOT LESS THAN curso-llave
+                   INVALID KEY MOVE 1 TO sen
+               END-START
+           END-IF.
+           perform leo.
+           perform until sen = 1
+               IF filtrar-uno AND
+                  (cur-anio NOT = w-filtro-anio OR
+                   cur-curso NOT = w-filtro-curso)
+                   MOVE 1 TO sen
+               ELSE
+                   PERFORM 200-IMPRIMIR-CURSO
+                   perform leo
+               END-IF
+            END-PERFORM.
+            close CURSOS.
+            IF destino-archivo
+                CLOSE LISTADO
+            END-IF.
+            GOBACK.
+       leo.
+           read CURSOS next at end move 1 to sen.
+
+       200-IMPRIMIR-CURSO.
+           IF destino-archivo
+               STRING cur-anio " " cur-curso " " cur-orden " "
+                   cur-legajo " " cur-cta-cte
+                   DELIMITED BY SIZE INTO lis-linea
+               WRITE lis-linea
+           ELSE
+               display "anio    ", cur-anio
+               display "curso   ", cur-curso
+               DISPLAY "orden   ",cur-orden
+               DISPLAY "legajo  ",cur-legajo
+               DISPLAY "CTA CTE ",cur-cta-cte
+               DISPLAY "--------------"
+           END-IF.
+       END PROGRAM leeCursos.
