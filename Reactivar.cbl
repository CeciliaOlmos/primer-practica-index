@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reactiva una cuenta de alumno dada de baja por error,
+      *          dejando constancia del motivo
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT ALUMNOS
+               ASSIGN TO "..\alumnos.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS alu-llave.
+
+           SELECT REACTIVACIONES-LOG
+               ASSIGN TO "..\reactivaciones.log"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+                   88 estado-valido value "A" "C" "S".
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       FD  REACTIVACIONES-LOG.
+       01  ra-reg.
+           03 ra-dni pic 9(8).
+           03 ra-legajo pic 9(5).
+           03 ra-nombre pic x(20).
+           03 ra-fecha pic 9(8).
+           03 ra-motivo pic x(40).
+           03 ra-operador pic x(10).
+
+       WORKING-STORAGE SECTION.
+       77  w-operador pic x(10).
+       77  w-confirma pic x value "N".
+           88 confirma-si value "S".
+       77  w-encontrado pic x value "N".
+           88 alumno-encontrado value "S".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-PEDIR-DNI.
+           PERFORM UNTIL alu-dni = 0
+               PERFORM 300-BUSCAR-ALUMNO
+               IF alumno-encontrado
+                   PERFORM 400-REACTIVAR
+               END-IF
+               PERFORM 200-PEDIR-DNI
+           END-PERFORM.
+           PERFORM 500-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O ALUMNOS.
+           OPEN EXTEND REACTIVACIONES-LOG.
+           DISPLAY "Operador que realiza la reactivacion".
+           ACCEPT w-operador.
+
+       200-PEDIR-DNI.
+           DISPLAY "DNI del alumno a reactivar (x fin 0)".
+           ACCEPT alu-dni.
+
+       300-BUSCAR-ALUMNO.
+           MOVE "N" TO w-encontrado.
+           IF alu-dni NOT = 0
+               MOVE "C" TO alu-est
+               READ ALUMNOS
+                   INVALID KEY
+                       DISPLAY "No hay una cuenta cancelada con ese DNI"
+                   NOT INVALID KEY
+                       SET alumno-encontrado TO TRUE
+                       PERFORM 310-MOSTRAR-REGISTRO
+               END-READ
+           END-IF.
+
+       310-MOSTRAR-REGISTRO.
+           DISPLAY "DNI     ", alu-dni.
+           DISPLAY "estado  ", alu-est.
+           DISPLAY "legajo  ", alu-legajo.
+           DISPLAY "nombre  ", alu-nombre.
+
+       400-REACTIVAR.
+           DISPLAY "Reactivar esta cuenta? (S/N)".
+           ACCEPT w-confirma.
+           IF confirma-si
+               PERFORM 410-PEDIR-MOTIVO
+               PERFORM 420-GRABAR-REACTIVACION
+           ELSE
+               DISPLAY "No se reactivo la cuenta"
+           END-IF.
+
+       410-PEDIR-MOTIVO.
+           DISPLAY "Motivo de la reactivacion".
+           ACCEPT ra-motivo.
+
+       420-GRABAR-REACTIVACION.
+           MOVE alu-dni TO ra-dni.
+           MOVE alu-legajo TO ra-legajo.
+           MOVE alu-nombre TO ra-nombre.
+           ACCEPT ra-fecha FROM DATE YYYYMMDD.
+           MOVE w-operador TO ra-operador.
+           WRITE ra-reg.
+           DELETE ALUMNOS.
+           MOVE "A" TO alu-est.
+           WRITE alu-reg.
+
+       500-FIN.
+           CLOSE ALUMNOS.
+           CLOSE REACTIVACIONES-LOG.
+       END PROGRAM YOUR-PROGRAM-NAME.
