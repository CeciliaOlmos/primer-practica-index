@@ -1,46 +1,82 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
-       INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-           SELECT ALUMNOS
-               ASSIGN TO "..\alumnos.dat"
-                   ORGANISATION IS INDEXED
-                   ACCESS MODE IS SEQUENTIAL
-                   RECORD KEY IS alu-llave.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ALUMNOS.
-       01  alu-reg.
-           03 alu-llave.
-               05 alu-dni pic 9(8).
-               05 alu-est pic x.
-           03 alu-legajo pic 9(5).
-           03 alu-nombre pic x(20).
-       WORKING-STORAGE SECTION.
-       77  sen pic 9 value 0.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN input ALUMNOS.
-           perform leo.
-           perform until sen = 1
-               display "DNI    ", alu-dni
-               display "estado ", alu-est
-               DISPLAY "legajo ",alu-legajo
-               DISPLAY "Nombre ",alu-nombre
-               DISPLAY "--------------"
-               perform leo
-            END-PERFORM.
-            close ALUMNOS.
-            STOP RUN.
-        leo.
-           read ALUMNOS at end move 1 to sen.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. leeAlumnos.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT ALUMNOS
+               ASSIGN TO "..\alumnos.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS alu-llave.
+
+           SELECT LISTADO ASSIGN TO "..\listado_alumnos.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       FD  LISTADO.
+       01  lis-linea pic x(80).
+
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       77  w-filtro pic x value "T".
+       77  w-destino pic x value "P".
+           88 destino-archivo value "A".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN input ALUMNOS.
+           DISPLAY "Filtrar por estado (A=activos, C=cancelados, "-
+           "T=todos)".
+           ACCEPT w-filtro.
+           DISPLAY "Destino (P=pantalla, A=archivo)".
+           ACCEPT w-destino.
+           IF destino-archivo
+               OPEN OUTPUT LISTADO
+               MOVE "DNI, estado, legajo, nombre" TO lis-linea
+               WRITE lis-linea
+           END-IF.
+           perform leo.
+           perform until sen = 1
+               IF w-filtro = "T" OR alu-est = w-filtro
+                   PERFORM 200-IMPRIMIR-ALUMNO
+               END-IF
+               perform leo
+            END-PERFORM.
+            close ALUMNOS.
+            IF destino-archivo
+                CLOSE LISTADO
+            END-IF.
+            GOBACK.
+        leo.
+           read ALUMNOS at end move 1 to sen.
+
+       200-IMPRIMIR-ALUMNO.
+           IF destino-archivo
+               STRING alu-dni " " alu-est " " alu-legajo " "
+                   alu-nombre DELIMITED BY SIZE INTO lis-linea
+               WRITE lis-linea
+           ELSE
+               display "DNI    ", alu-dni
+               display "estado ", alu-est
+               DISPLAY "legajo ",alu-legajo
+               DISPLAY "Nombre ",alu-nombre
+               DISPLAY "--------------"
+           END-IF.
+       END PROGRAM leeAlumnos.
