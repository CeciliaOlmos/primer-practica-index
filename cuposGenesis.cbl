@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CUPOS ASSIGN TO "..\cupos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS cupo-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUPOS.
+       01  cupo-reg.
+           03 cupo-llave.
+               05 cupo-anio pic 9.
+               05 cupo-curso pic 99.
+           03 cupo-maximo pic 999.
+
+       WORKING-STORAGE SECTION.
+       77  w-confirma pic x(20) value spaces.
+       77  w-flag-cuenta pic 9 value 0.
+           88 fin-cuenta value 1.
+       77  w-cant-existentes pic 9(7) value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 050-CONTAR-EXISTENTES.
+           DISPLAY "Esto va a borrar TODOS los cupos existentes".
+           DISPLAY "Registros actuales: ", w-cant-existentes.
+           DISPLAY "Para confirmar, escriba SI, BORRAR TODO".
+           ACCEPT w-confirma.
+           IF w-confirma = "SI, BORRAR TODO"
+               PERFORM 100-ABRIR-ARCHIVO
+               PERFORM 200-CERRAR-ARCHIVO
+           ELSE
+               DISPLAY "Operacion cancelada"
+           END-IF.
+           STOP RUN.
+
+       050-CONTAR-EXISTENTES.
+           MOVE 0 TO w-cant-existentes.
+           MOVE 0 TO w-flag-cuenta.
+           OPEN INPUT CUPOS.
+           PERFORM UNTIL fin-cuenta
+               READ CUPOS AT END MOVE 1 TO w-flag-cuenta
+               IF NOT fin-cuenta
+                   ADD 1 TO w-cant-existentes
+               END-IF
+           END-PERFORM.
+           CLOSE CUPOS.
+
+       100-ABRIR-ARCHIVO.
+           OPEN OUTPUT CUPOS.
+       200-CERRAR-ARCHIVO.
+           CLOSE CUPOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
