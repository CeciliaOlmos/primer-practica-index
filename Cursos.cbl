@@ -1,64 +1,213 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT is comma.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CURSOS
-               ASSIGN TO "..\cursos.dat"
-                   ORGANISATION IS INDEXED
-                   ACCESS MODE is DYNAMIC
-                   RECORD KEY IS curso-llave
-                   ALTERNATE record key is cur-legajo with DUPLICATES.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CURSOS.
-       01  cur-reg.
-           03 curso-llave.
-              05 cur-anio pic 9.
-              05 cur-curso pic 99.
-              05 cur-orden pic 99.
-           03 cur-legajo pic 9(5).
-           03 cur-cta-cte pic 9(5).
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM 100-INICIO.
-           PERFORM 200-INGRESO.
-           PERFORM UNTIL cur-anio = 0
-               PERFORM 300-INGRESO-RESTO
-               PERFORM 400-GRABO-REGISTRO
-              PERFORM 200-INGRESO
-           END-PERFORM.
-           PERFORM 500-FIN.
-            STOP RUN.
-       100-INICIO.
-           OPEN I-O CURSOS.
-       200-INGRESO.
-           DISPLAY "Ingrese anio que cursa el alumno (x fin 0)".
-           ACCEPT cur-anio.
-       300-INGRESO-RESTO.
-           DISPLAY "Ingrese los siguientes datos del alumno:".
-           DISPLAY "Numero de curso".
-           ACCEPT cur-curso.
-           DISPLAY "Numero de Orden del alumno".
-           ACCEPT cur-orden.
-           DISPLAY "Legajo".
-           ACCEPT cur-legajo.
-           DISPLAY "Nro de cta cte dentro del curso".
-           ACCEPT cur-cta-cte.
-       400-GRABO-REGISTRO.
-           WRITE cur-reg INVALID KEY DISPLAY "NO PUDE GRABAR"
-           END-WRITE.
-       500-FIN.
-           CLOSE CURSOS.
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Cursos.
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURSOS
+               ASSIGN TO "..\cursos.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE is DYNAMIC
+                   RECORD KEY IS curso-llave
+                   ALTERNATE record key is cur-legajo with DUPLICATES.
+
+           SELECT ALUMNOS
+               ASSIGN TO "..\alumnos.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE is DYNAMIC
+                   RECORD KEY IS alu-llave
+                   ALTERNATE RECORD KEY IS alu-legajo WITH DUPLICATES.
+
+           SELECT CUPOS
+               ASSIGN TO "..\cupos.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE is DYNAMIC
+                   RECORD KEY IS cupo-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       FD  CUPOS.
+       01  cupo-reg.
+           03 cupo-llave.
+               05 cupo-anio pic 9.
+               05 cupo-curso pic 99.
+           03 cupo-maximo pic 999.
+       WORKING-STORAGE SECTION.
+       77  w-legajo-ok pic x value "N".
+           88 legajo-valido value "S".
+       77  w-cur-reg-guardado pic x(17).
+       77  w-cupo-maximo pic 999.
+       77  w-cant-inscriptos pic 999.
+       77  w-fin-conteo pic x value "N".
+           88 fin-conteo value "S".
+       77  w-cupo-excedido pic x value "N".
+           88 cupo-excedido value "S".
+       77  w-orden-libre pic x value "N".
+           88 orden-libre value "S".
+       77  w-max-orden pic 99.
+       77  w-legajo-ocupante pic 9(5).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+           PERFORM 200-INGRESO.
+           PERFORM UNTIL cur-anio = 0
+               PERFORM 300-INGRESO-RESTO
+               PERFORM 400-GRABO-REGISTRO
+              PERFORM 200-INGRESO
+           END-PERFORM.
+           PERFORM 500-FIN.
+            GOBACK.
+       100-INICIO.
+           OPEN I-O CURSOS.
+           OPEN INPUT ALUMNOS.
+           OPEN I-O CUPOS.
+       200-INGRESO.
+           DISPLAY "Ingrese anio que cursa el alumno (x fin 0)".
+           ACCEPT cur-anio.
+       300-INGRESO-RESTO.
+           DISPLAY "Ingrese los siguientes datos del alumno:".
+           DISPLAY "Numero de curso".
+           ACCEPT cur-curso.
+           PERFORM 315-PEDIR-ORDEN.
+           PERFORM 310-PEDIR-LEGAJO.
+           DISPLAY "Nro de cta cte dentro del curso".
+           ACCEPT cur-cta-cte.
+           DISPLAY "Cantidad de cuotas del curso".
+           ACCEPT cur-cant-cuotas.
+       315-PEDIR-ORDEN.
+           MOVE "N" TO w-orden-libre.
+           PERFORM UNTIL orden-libre
+               DISPLAY "Numero de Orden (0 = asignar automaticamente)"
+               ACCEPT cur-orden
+               IF cur-orden = 0
+                   PERFORM 316-ASIGNAR-ORDEN-LIBRE
+                   SET orden-libre TO TRUE
+               ELSE
+                   PERFORM 317-VERIFICAR-ORDEN-LIBRE
+               END-IF
+           END-PERFORM.
+
+       316-ASIGNAR-ORDEN-LIBRE.
+           MOVE 0 TO w-max-orden.
+           MOVE cur-reg TO w-cur-reg-guardado.
+           MOVE cur-anio TO cupo-anio.
+           MOVE cur-curso TO cupo-curso.
+           PERFORM 420-CONTAR-INSCRIPTOS.
+           MOVE w-cur-reg-guardado TO cur-reg.
+           COMPUTE cur-orden = w-max-orden + 1.
+
+       317-VERIFICAR-ORDEN-LIBRE.
+           READ CURSOS KEY IS curso-llave
+               INVALID KEY
+                   SET orden-libre TO TRUE
+               NOT INVALID KEY
+                   MOVE cur-legajo TO w-legajo-ocupante
+                   DISPLAY "Orden ocupado por el legajo ",
+                       w-legajo-ocupante
+           END-READ.
+
+       310-PEDIR-LEGAJO.
+           MOVE "N" TO w-legajo-ok.
+           PERFORM UNTIL legajo-valido
+               DISPLAY "Legajo"
+               ACCEPT cur-legajo
+               MOVE cur-legajo TO alu-legajo
+               READ ALUMNOS KEY IS alu-legajo
+                   INVALID KEY
+                       DISPLAY "Legajo inexistente en ALUMNOS"
+                   NOT INVALID KEY
+                       SET legajo-valido TO TRUE
+               END-READ
+           END-PERFORM.
+       400-GRABO-REGISTRO.
+           PERFORM 410-VERIFICAR-CUPO.
+           IF cupo-excedido
+               DISPLAY "CUPO COMPLETO PARA ESTE CURSO - NO SE GRABA"
+           ELSE
+               WRITE cur-reg INVALID KEY DISPLAY "NO PUDE GRABAR"
+               END-WRITE
+           END-IF.
+
+       410-VERIFICAR-CUPO.
+           MOVE cur-reg TO w-cur-reg-guardado.
+           MOVE cur-anio TO cupo-anio.
+           MOVE cur-curso TO cupo-curso.
+           READ CUPOS KEY IS cupo-llave
+               INVALID KEY
+                   PERFORM 415-CONFIGURAR-CUPO
+               NOT INVALID KEY
+                   MOVE cupo-maximo TO w-cupo-maximo
+           END-READ.
+           PERFORM 420-CONTAR-INSCRIPTOS.
+           MOVE w-cur-reg-guardado TO cur-reg.
+           IF w-cant-inscriptos >= w-cupo-maximo
+               SET cupo-excedido TO TRUE
+           ELSE
+               MOVE "N" TO w-cupo-excedido
+           END-IF.
+
+       415-CONFIGURAR-CUPO.
+           DISPLAY "No hay cupo configurado para anio/curso ",
+               cupo-anio, "/", cupo-curso
+           DISPLAY "Ingrese cupo maximo"
+           ACCEPT cupo-maximo
+           WRITE cupo-reg INVALID KEY
+               DISPLAY "NO PUDE GRABAR EL CUPO"
+           END-WRITE
+           MOVE cupo-maximo TO w-cupo-maximo.
+
+       420-CONTAR-INSCRIPTOS.
+           MOVE 0 TO cur-orden.
+           MOVE 0 TO w-cant-inscriptos.
+           MOVE "N" TO w-fin-conteo.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY SET fin-conteo TO TRUE
+           END-START.
+           PERFORM UNTIL fin-conteo
+               READ CURSOS NEXT AT END SET fin-conteo TO TRUE
+                   NOT AT END
+                       IF cur-anio = cupo-anio
+                               AND cur-curso = cupo-curso
+                           ADD 1 TO w-cant-inscriptos
+                           IF cur-orden > w-max-orden
+                               MOVE cur-orden TO w-max-orden
+                           END-IF
+                       ELSE
+                           SET fin-conteo TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       500-FIN.
+           CLOSE CURSOS.
+           CLOSE ALUMNOS.
+           CLOSE CUPOS.
+
+
+       END PROGRAM Cursos.
