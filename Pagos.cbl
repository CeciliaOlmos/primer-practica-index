@@ -1,71 +1,134 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PAGOS ASSIGN TO "..\pagos.dat"
-           ORGANIZATION INDEXED
-           ACCESS MODE is DYNAMIC
-           RECORD KEY IS pagos-llave.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PAGOS.
-       01  pag-reg.
-           03 pagos-llave.
-               05 pag-curso pic 99.
-               05 pag-cta-cte pic 9(5).
-               05 pag-cuota pic 99.
-           03 pag-fec-venc pic 9(8).
-           03 pag-fec-pago pic 9(8).
-           03 pag-importe pic 9(6)v99.
-       WORKING-STORAGE SECTION.
-       77  w-cta-anterior pic 99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 100-INICIO.
-           PERFORM 200-INGRESO.
-              PERFORM UNTIL  pag-curso =0
-               PERFORM 220-INICIO-ALU
-               PERFORM UNTIL  pag-curso =0
-               or pag-cuota IS EQUAL w-cta-anterior
-                       PERFORM 300-INGRESO-RESTO
-                        PERFORM 400-GRABO-REGISTRO
-                       PERFORM 200-INGRESO
-             end-perform
-           END-PERFORM.
-           PERFORM 500-FIN.
-            STOP RUN.
-        100-INICIO.
-           OPEN I-O PAGOS.
-       200-INGRESO.
-           DISPLAY "Ingrese NRO de curso (x fin 0)".
-           ACCEPT pag-curso.
-       220-INICIO-ALU.
-           DISPLAY "cuenta corriente ".
-           ACCEPT pag-cta-cte.
-           MOVE pag-cta-cte to w-cta-anterior.
-       300-INGRESO-RESTO.
-           DISPLAY "Ingrese los siguientes datos del alumno:".
-           DISPLAY "cuenta corriente ".
-           ACCEPT pag-cta-cte.
-           DISPLAY "nro cuota".
-           ACCEPT pag-cuota.
-           DISPLAY "fecha de vencimiento".
-           ACCEPT pag-fec-venc.
-           display "fecha de pago".
-           accept pag-fec-pago.
-           display "importe de la cuota".
-           accept pag-importe.
-       400-GRABO-REGISTRO.
-           WRITE pag-reg.
-       500-FIN.
-           CLOSE PAGOS.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Pagos.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS pagos-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+           03 pag-beca-aplicada pic x.
+               88 beca-ya-aplicada value "S".
+       WORKING-STORAGE SECTION.
+       01  w-modo pic x value "A".
+           88 modo-pago value "P".
+       77  w-cta-anterior pic 99.
+       77  w-cant-cuotas pic 99.
+       77  w-importe-mensual pic 9(6)v99.
+       77  w-nro-cuota pic 99.
+       01  w-fecha-venc.
+           03 w-anio-venc pic 9(4).
+           03 w-mes-venc pic 99.
+           03 w-dia-venc pic 99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           IF modo-pago
+               PERFORM 600-REGISTRAR-PAGOS
+           ELSE
+               PERFORM 200-INGRESO
+               PERFORM UNTIL pag-curso = 0
+                   PERFORM 220-INICIO-ALU
+                   PERFORM 250-GENERAR-CUOTAS
+                   PERFORM 200-INGRESO
+               END-PERFORM
+           END-IF.
+           PERFORM 500-FIN.
+            GOBACK.
+        100-INICIO.
+           OPEN I-O PAGOS.
+           DISPLAY "Modo (A=Alta de cuotas, P=Registrar pago manual)".
+           ACCEPT w-modo.
+       200-INGRESO.
+           DISPLAY "Ingrese NRO de curso (x fin 0)".
+           ACCEPT pag-curso.
+       220-INICIO-ALU.
+           DISPLAY "cuenta corriente ".
+           ACCEPT pag-cta-cte.
+           MOVE pag-cta-cte to w-cta-anterior.
+           PERFORM 300-INGRESO-RESTO.
+       300-INGRESO-RESTO.
+           DISPLAY "Fecha de vencimiento de la 1ra cuota (AAAAMMDD)".
+           ACCEPT w-fecha-venc.
+           DISPLAY "Cantidad de cuotas".
+           ACCEPT w-cant-cuotas.
+           DISPLAY "Importe mensual de la cuota".
+           ACCEPT w-importe-mensual.
+       250-GENERAR-CUOTAS.
+           MOVE 0 TO pag-fec-pago.
+           MOVE 0 TO pag-recargo.
+           MOVE w-importe-mensual TO pag-importe.
+           MOVE "N" TO pag-beca-aplicada.
+           PERFORM VARYING w-nro-cuota FROM 1 BY 1
+                   UNTIL w-nro-cuota > w-cant-cuotas
+               MOVE w-nro-cuota TO pag-cuota
+               MOVE w-fecha-venc TO pag-fec-venc
+               PERFORM 400-GRABO-REGISTRO
+               PERFORM 260-SUMAR-UN-MES
+           END-PERFORM.
+       260-SUMAR-UN-MES.
+           ADD 1 TO w-mes-venc.
+           IF w-mes-venc > 12
+               MOVE 1 TO w-mes-venc
+               ADD 1 TO w-anio-venc
+           END-IF.
+       400-GRABO-REGISTRO.
+           WRITE pag-reg
+               INVALID KEY
+                   DISPLAY "NO PUDE GRABAR LA CUOTA ", pag-cuota
+           END-WRITE.
+       600-REGISTRAR-PAGOS.
+           PERFORM 610-PEDIR-CUOTA.
+           PERFORM UNTIL pag-curso = 0
+               PERFORM 620-MARCAR-PAGO
+               PERFORM 610-PEDIR-CUOTA
+           END-PERFORM.
+       610-PEDIR-CUOTA.
+           DISPLAY "Nro de curso (x fin 0)".
+           ACCEPT pag-curso.
+           IF pag-curso NOT = 0
+               DISPLAY "cuenta corriente "
+               ACCEPT pag-cta-cte
+               DISPLAY "cuota"
+               ACCEPT pag-cuota
+           END-IF.
+       620-MARCAR-PAGO.
+           READ PAGOS
+               INVALID KEY
+                   DISPLAY "LA CUOTA NO EXISTE"
+               NOT INVALID KEY
+                   PERFORM 630-ACTUALIZAR-PAGO
+           END-READ.
+       630-ACTUALIZAR-PAGO.
+           DISPLAY "Fecha de pago (AAAAMMDD)".
+           ACCEPT pag-fec-pago.
+           DISPLAY "Medio de pago (EFECTIVO/CHEQUE/TRANSFERENCIA/OTRO)".
+           ACCEPT pag-medio-pago.
+           REWRITE pag-reg
+               INVALID KEY
+                   DISPLAY "NO PUDE GRABAR EL PAGO"
+           END-REWRITE.
+       500-FIN.
+           CLOSE PAGOS.
+       END PROGRAM Pagos.
