@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Estado de cuenta de un alumno: lista todas sus cuotas
+      *          en todos los cursos en que esta inscripto, con
+      *          vencimiento, pago, importe y total adeudado/pagado
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is RANDOM
+           RECORD KEY IS alu-llave.
+
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS pagos-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+                   88 estado-valido value "A" "C" "S".
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       77  w-flag-pagos pic 9 value 0.
+           88 fin-pagos value 1.
+       77  w-total-adeudado pic 9(8)v99 value 0.
+       77  w-total-pagado pic 9(8)v99 value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-PEDIR-DNI.
+           PERFORM UNTIL alu-dni = 0
+               PERFORM 300-BUSCAR-ALUMNO
+               PERFORM 200-PEDIR-DNI
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT ALUMNOS CURSOS PAGOS.
+
+       200-PEDIR-DNI.
+           DISPLAY "DNI del alumno (x fin 0)".
+           ACCEPT alu-dni.
+           IF alu-dni NOT = 0
+               DISPLAY "Estado (A/C/S)"
+               ACCEPT alu-est
+           END-IF.
+
+       300-BUSCAR-ALUMNO.
+           READ ALUMNOS
+               INVALID KEY
+                   DISPLAY "ALUMNO INEXISTENTE"
+               NOT INVALID KEY
+                   PERFORM 310-RECORRER-CURSOS
+           END-READ.
+
+       310-RECORRER-CURSOS.
+           DISPLAY "Alumno ", alu-nombre, " legajo ", alu-legajo.
+           MOVE 0 TO w-total-adeudado.
+           MOVE 0 TO w-total-pagado.
+           MOVE alu-legajo TO cur-legajo.
+           MOVE 0 TO w-flag-cursos.
+           START CURSOS KEY IS = cur-legajo
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+               IF NOT fin-cursos
+                   IF cur-legajo NOT = alu-legajo
+                       MOVE 1 TO w-flag-cursos
+                   ELSE
+                       PERFORM 320-LISTAR-CUOTAS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           DISPLAY "TOTAL ADEUDADO ", w-total-adeudado,
+               " TOTAL PAGADO ", w-total-pagado.
+           DISPLAY "========================================".
+
+       320-LISTAR-CUOTAS.
+           DISPLAY "-- Curso ", cur-curso, " cta-cte ", cur-cta-cte,
+               " --".
+           MOVE cur-curso TO pag-curso.
+           MOVE cur-cta-cte TO pag-cta-cte.
+           MOVE 0 TO pag-cuota.
+           MOVE 0 TO w-flag-pagos.
+           START PAGOS KEY IS NOT LESS THAN pagos-llave
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           PERFORM UNTIL fin-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               IF NOT fin-pagos
+                   IF pag-curso NOT = cur-curso
+                           OR pag-cta-cte NOT = cur-cta-cte
+                       MOVE 1 TO w-flag-pagos
+                   ELSE
+                       PERFORM 330-IMPRIMIR-CUOTA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       330-IMPRIMIR-CUOTA.
+           DISPLAY "  Cuota ", pag-cuota, " vto ", pag-fec-venc,
+               " pago ", pag-fec-pago, " importe ", pag-importe.
+           IF pag-fec-pago = 0
+               ADD pag-importe TO w-total-adeudado
+           ELSE
+               ADD pag-importe TO w-total-pagado
+           END-IF.
+
+       900-FIN.
+           CLOSE ALUMNOS CURSOS PAGOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
