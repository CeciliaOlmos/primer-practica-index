@@ -1,233 +1,590 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CURSOS ASSIGN TO "..\cursos.dat"
-           ORGANIZATION INDEXED
-           ACCESS MODE is RANDOM
-           record KEY is curso-llave
-           ALTERNATE record key is cur-legajo WITH DUPLICATES.
-
-           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
-           ORGANIZATION INDEXED
-           ACCESS MODE is DYNAMIC
-           record KEY is alu-llave.
-
-           SELECT PAGOS ASSIGN TO "..\pagos.dat"
-           ORGANIZATION INDEXED
-           ACCESS MODE is DYNAMIC
-           record KEY is pagos-llave.
-
-           SELECT NOVEDADES ASSIGN TO "..\novedades.dat"
-           ORGANIZATION LINE SEQUENTIAL.
-
-           SELECT ERRORES ASSIGN TO "..\errores.txt"
-           ORGANIZATION LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CURSOS.
-       01  cur-reg.
-           03 curso-llave.
-              05 cur-anio pic 9.
-              05 cur-curso pic 99.
-              05 cur-orden pic 99.
-           03 cur-legajo pic 9(5).
-           03 cur-cta-cte pic 9(5).
-
-       FD  ALUMNOS.
-       01  alu-reg.
-           03 alu-llave.
-               05 alu-dni pic 9(8).
-               05 alu-est pic x.
-           03 alu-legajo pic 9(5).
-           03 alu-nombre pic x(20).
-
-       FD  PAGOS.
-       01  pag-reg.
-           03 pagos-llave.
-               05 pag-curso pic 99.
-               05 pag-cta-cte pic 9(5).
-               05 pag-cuota pic 99.
-           03 pag-fec-venc pic 9(8).
-           03 pag-fec-pago pic 9(8).
-           03 pag-importe pic 9(6)v99.
-
-       FD  NOVEDADES.
-       01  nov-reg.
-           03 nov-dni pic 9(8).
-           03 nov-cuota pic 99.
-           03 nov-fec-pago pic 9(8).
-           03 nov-importe pic 9(6)v99.
-       FD  ERRORES.
-       01  err-reg.
-           03 err-dni pic 9(8).
-           03 err-cuota pic 99.
-           03 err-fec-pago pic 9(8).
-           03 err-importe pic 9(6)v99.
-           03 err-tipo pic x(30).
-       WORKING-STORAGE SECTION.
-
-       01  W-FLAG-NOVEDADES PIC 9.
-           88 FIN-DE-ARCH-NOV VALUE 1.
-
-       01  W-FLAG-ALUMNOS PIC 9.
-           88 FIN-DE-ARCH-ALUM VALUE 1.
-
-       01  W-FLAG-PAGOS PIC 9.
-           88 FIN-DE-ARCH-PAGOS VALUE 1.
-
-       01  W-SIGUIENTE PIC 9 VALUE 0.
-           88 EXISTE-SIG VALUE 1.
-
-       77  W-CUOTA-ANT PIC 99.
-       77  W-CUOTA-POST PIC 99.
-
-       01  w-nombre PIC X(20).
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-           PERFORM 100-INICIO.
-           PERFORM 200-LEER-NOVEDADES.
-           PERFORM UNTIL FIN-DE-ARCH-NOV
-               PERFORM 300-PROCESO-GRAL
-               PERFORM 200-LEER-NOVEDADES
-           END-PERFORM.
-           PERFORM 400-FIN.
-           STOP RUN.
-
-       100-INICIO.
-           OPEN INPUT NOVEDADES CURSOS.
-           OPEN I-O ALUMNOS PAGOS.
-           OPEN OUTPUT ERRORES.
-
-       200-LEER-NOVEDADES.
-           READ NOVEDADES AT END MOVE 1 TO W-FLAG-NOVEDADES.
-
-       300-PROCESO-GRAL.
-           PERFORM 330-TRAER-INFO.
-       330-TRAER-INFO.
-           PERFORM 332-BUSCO-DNI-ALUMNOS.
-
-       332-BUSCO-DNI-ALUMNOS.
-           PERFORM 336-ARMAR-CLAVE-ALUMNO.
-           START ALUMNOS KEY IS = alu-dni INVALID KEY
-                           PERFORM 333-ARMO-ARCH-ERRORES
-                           move " DNI inexistente" to err-tipo
-                         NOT INVALID KEY
-                         PERFORM 337-LEER-ALUMNOS
-                         PERFORM 338-VERIFICAR-CUENTA-ACTIVA.
-       333-ARMO-ARCH-ERRORES.
-           MOVE nov-dni to err-dni
-           MOVE nov-cuota to err-cuota
-           move nov-fec-pago to err-fec-pago
-           move nov-importe to err-importe
-           WRITE err-reg.
-       336-ARMAR-CLAVE-ALUMNO.
-           MOVE nov-dni TO alu-dni.
-           MOVE ' ' TO alu-est.
-       337-LEER-ALUMNOS.
-           READ ALUMNOS NEXT AT END MOVE 1 TO W-FLAG-ALUMNOS.
-       338-VERIFICAR-CUENTA-ACTIVA.
-           IF alu-est NOT = 'C' PERFORM 380-BUSCO-LEGAJO-EN-CURSO
-               ELSE
-                   MOVE " Cuenta Cancelada" to err-tipo
-                   PERFORM 333-ARMO-ARCH-ERRORES
-
-           END-IF.
-
-       380-BUSCO-LEGAJO-EN-CURSO.
-           MOVE alu-legajo TO cur-legajo.
-           PERFORM 381-LEER-CURSOS.
-
-       381-LEER-CURSOS.
-           READ CURSOS KEY IS cur-legajo
-                       INVALID KEY
-                       MOVE " Legajo no encontrado" to err-tipo
-                       PERFORM 333-ARMO-ARCH-ERRORES
-                       NOT INVALID KEY PERFORM 382-BUSCAR-CTA-CTE.
-
-       382-BUSCAR-CTA-CTE.
-           PERFORM 383-ARMAR-CLAVE-PAGO.
-       393-ME-POSICIONO-EN-ARCHIVO.
-           START PAGOS KEY IS = pagos-llave
-                        INVALID KEY
-                        MOVE " LA CUENTA NO EXISTE" to err-tipo
-                        PERFORM 333-ARMO-ARCH-ERRORES
-                         NOT INVALID KEY
-                         PERFORM 390-LEER-PAGOS.
-
-       383-ARMAR-CLAVE-PAGO.
-           MOVE cur-cta-cte TO pag-cta-cte
-           MOVE cur-curso TO pag-curso
-           MOVE nov-cuota TO pag-cuota
-           IF NOT nov-cuota = 1
-               COMPUTE W-CUOTA-ANT = nov-cuota - 1
-               MOVE W-CUOTA-ANT TO pag-cuota
-               PERFORM 393-ME-POSICIONO-EN-ARCHIVO
-               PERFORM 384-VERIFICO-PAGO-ANTERIOR
-           ELSE
-               PERFORM 393-ME-POSICIONO-EN-ARCHIVO
-               PERFORM 385-VERIFICO-RESTO-DATOS
-           END-IF.
-       384-VERIFICO-PAGO-ANTERIOR.
-      *    si la fecha anterior es mayor a cero, esta paga esa cuota
-      *    leo y me encuentro en la cuota actual
-           IF pag-fec-pago > 0
-               PERFORM 390-LEER-PAGOS
-               PERFORM 385-VERIFICO-RESTO-DATOS
-           ELSE
-               MOVE " Cuota anterior impaga" to err-tipo
-               PERFORM 333-ARMO-ARCH-ERRORES
-           END-IF.
-       390-LEER-PAGOS.
-           READ PAGOS NEXT AT END MOVE 1 TO W-FLAG-PAGOS.
-
-       385-VERIFICO-RESTO-DATOS.
-           IF nov-cuota=pag-cuota
-               IF pag-fec-pago=0
-                   IF nov-importe=pag-importe
-                       PERFORM 394-ACTUALIZO-PAGO
-                       PERFORM 391-BUSCAR-SIGUIENTE
-                   ELSE
-                   MOVE " Difieren los importes" to err-tipo
-                   PERFORM 333-ARMO-ARCH-ERRORES
-               ELSE
-               MOVE " La cuota esta pagada" to err-tipo
-               PERFORM 333-ARMO-ARCH-ERRORES
-           ELSE
-            MOVE " La cuota NO EXISTE" to err-tipo
-            PERFORM 333-ARMO-ARCH-ERRORES
-           END-IF.
-       394-ACTUALIZO-PAGO.
-           MOVE nov-fec-pago to pag-fec-pago.
-           REWRITE pag-reg.
-       391-BUSCAR-SIGUIENTE.
-           PERFORM 390-LEER-PAGOS.
-           IF pag-cta-cte <> cur-cta-cte OR W-FLAG-PAGOS =0
-               DISPLAY "No tiene mas cuotas".
-               PERFORM 392-CAMBIAR-ESTADO-ALUMNO.
-
-       392-CAMBIAR-ESTADO-ALUMNO.
-           MOVE alu-nombre TO w-nombre.
-           DELETE ALUMNOS.
-           MOVE "C" TO alu-est.
-           MOVE w-nombre TO alu-nombre.
-           MOVE nov-dni TO alu-dni.
-           MOVE cur-legajo TO alu-legajo.
-           WRITE alu-reg.
-
-       400-FIN.
-           CLOSE NOVEDADES
-           CLOSE CURSOS
-           CLOSE ALUMNOS
-           CLOSE PAGOS.
-           CLOSE ERRORES.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is curso-llave
+           ALTERNATE record key is cur-legajo WITH DUPLICATES.
+
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is alu-llave.
+
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           record KEY is pagos-llave.
+
+           SELECT NOVEDADES ASSIGN TO "..\novedades.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ERRORES ASSIGN TO "..\errores.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT LISTADO-FILE ASSIGN TO w-nombre-listado
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ULTIMO-LOTE ASSIGN TO
+                   "..\pracParcial_ultimo_lote.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+           03 pag-beca-aplicada pic x.
+
+       FD  NOVEDADES.
+       01  nov-reg.
+           03 nov-dni pic 9(8).
+           03 nov-cuota pic 99.
+           03 nov-fec-pago pic 9(8).
+           03 nov-importe pic 9(6)v99.
+           03 nov-anio pic 9.
+           03 nov-curso pic 99.
+           03 nov-lote pic 9(8).
+       FD  ERRORES.
+       01  err-reg.
+           03 err-dni pic 9(8).
+           03 err-cuota pic 99.
+           03 err-fec-pago pic 9(8).
+           03 err-importe pic 9(6)v99.
+           03 err-tipo pic x(46).
+
+       FD  LISTADO-FILE.
+       01  lin-listado-file pic x(80).
+
+       FD  ULTIMO-LOTE.
+       01  ul-reg.
+           03 ul-lote pic 9(8).
+       WORKING-STORAGE SECTION.
+       77  w-nombre-listado pic x(40).
+       77  w-lote-proceso pic 9(8) value 0.
+       77  w-ultimo-lote pic 9(8) value 0.
+       77  w-flag-ul pic 9 value 0.
+           88 fin-ul value 1.
+       77  w-confirma-lote pic x.
+       77  w-abortar-lote pic x value "N".
+           88 abortar-corrida value "S".
+
+       01  W-FLAG-NOVEDADES PIC 9.
+           88 FIN-DE-ARCH-NOV VALUE 1.
+
+       01  W-FLAG-ALUMNOS PIC 9.
+           88 FIN-DE-ARCH-ALUM VALUE 1.
+
+       01  W-FLAG-PAGOS PIC 9.
+           88 FIN-DE-ARCH-PAGOS VALUE 1.
+
+       01  W-SIGUIENTE PIC 9 VALUE 0.
+           88 EXISTE-SIG VALUE 1.
+
+       77  W-CUOTA-ANT PIC 99.
+       77  W-CUOTA-POST PIC 99.
+
+       01  w-nombre PIC X(20).
+       77  w-pct-recargo pic 9v99 value 0,10.
+       77  w-tolerancia pic 9v99 value 0,05.
+       77  w-diferencia pic s9(6)v99.
+
+       01  w-totales.
+           03 w-cnt-ok           pic 9(5) value 0.
+           03 w-cnt-dni          pic 9(5) value 0.
+           03 w-cnt-cancelada    pic 9(5) value 0.
+           03 w-cnt-legajo       pic 9(5) value 0.
+           03 w-cnt-cuenta       pic 9(5) value 0.
+           03 w-cnt-cuota-ant    pic 9(5) value 0.
+           03 w-cnt-pagada       pic 9(5) value 0.
+           03 w-cnt-no-existe    pic 9(5) value 0.
+           03 w-cnt-parcial      pic 9(5) value 0.
+           03 w-cnt-excedente    pic 9(5) value 0.
+           03 w-cnt-fec-futura   pic 9(5) value 0.
+       77  w-fecha-hoy pic 9(8).
+
+       77  w-excedente pic 9(6)v99.
+       77  w-cuota-siguiente pic 99.
+       77  w-flag-cursos-nov pic 9 value 0.
+           88 fin-cursos-nov value 1.
+       77  w-encontrado-nov pic x value "N".
+           88 curso-nov-encontrado value "S".
+       77  w-dry-run pic x value "N".
+           88 modo-dryrun value "S".
+
+       01  lin-totales.
+           03 filler pic x(25) value spaces.
+           03 filler pic x(30) value "-- RESUMEN DEL PROCESO --".
+       01  lin-total-det.
+           03 t-desc pic x(30) value spaces.
+           03 t-cant pic zzzz9.
+
+       01  linea-titulo.
+           03 filler pic x(28).
+           03 filler pic x(24) value "LISTADO DE MOVIMIENTOS".
+           03 filler pic x(28) value spaces.
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-cabecera.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(10) value "DNI ALUMNO".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(5) value "CUOTA".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(13) value "FECHA DE PAGO".
+           03 filler pic x(5) value spaces.
+           03 filler pic x(7) value "IMPORTE".
+           03 filler pic x(5) value spaces.
+           03 filler pic x(8) value "RECARGO".
+           03 filler pic x(5) value spaces.
+           03 filler pic x(9) value "RESULTADO".
+       01  lin-detalle.
+           03 filler pic x(5) value spaces.
+           03 l-dni pic zzzzzzzz value spaces.
+           03 filler pic x(5) value spaces.
+           03 l-cuota pic zz.
+           03 filler pic x(8) value spaces.
+           03 l-fec-pago pic x(8) value spaces.
+           03 filler pic x(7) value spaces.
+           03 l-imp pic zzz.zz9,99.
+           03 filler pic x(5) value spaces.
+           03 l-recargo pic zzz.zz9,99.
+           03 filler pic x(4) value spaces.
+           03 l-tipo pic x(46).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           IF NOT abortar-corrida
+               PERFORM 200-LEER-NOVEDADES
+               PERFORM UNTIL FIN-DE-ARCH-NOV
+                   PERFORM 300-PROCESO-GRAL
+                   PERFORM 200-LEER-NOVEDADES
+               END-PERFORM
+           END-IF.
+           PERFORM 400-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+           DISPLAY "Modo simulacro -- no graba nada? (S/N)".
+           ACCEPT w-dry-run.
+           STRING "..\listado_" DELIMITED BY SIZE
+                  w-fecha-hoy DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO w-nombre-listado.
+           PERFORM 115-PEDIR-LOTE.
+           IF NOT abortar-corrida
+               OPEN INPUT NOVEDADES CURSOS
+               IF modo-dryrun
+                   OPEN INPUT ALUMNOS PAGOS
+               ELSE
+                   OPEN I-O ALUMNOS PAGOS
+               END-IF
+               OPEN OUTPUT ERRORES
+               OPEN EXTEND LISTADO-FILE
+               DISPLAY linea-titulo
+               WRITE lin-listado-file FROM linea-titulo
+               DISPLAY lin-cabecera
+               WRITE lin-listado-file FROM lin-cabecera
+               DISPLAY lin-guarda
+               WRITE lin-listado-file FROM lin-guarda
+           END-IF.
+
+       115-PEDIR-LOTE.
+           PERFORM 116-LEER-ULTIMO-LOTE.
+           DISPLAY "Ultimo lote procesado: ", w-ultimo-lote.
+           DISPLAY "Lote (fecha AAAAMMDD) a procesar".
+           ACCEPT w-lote-proceso.
+           IF w-lote-proceso NOT > w-ultimo-lote
+               DISPLAY "El lote no es posterior al ultimo procesado."
+               DISPLAY "Desea procesarlo de todos modos? (S/N)"
+               ACCEPT w-confirma-lote
+               IF w-confirma-lote NOT = "S"
+                   SET abortar-corrida TO TRUE
+               END-IF
+           END-IF.
+
+       116-LEER-ULTIMO-LOTE.
+           MOVE 0 TO w-ultimo-lote.
+           MOVE 0 TO w-flag-ul.
+           OPEN INPUT ULTIMO-LOTE.
+           READ ULTIMO-LOTE AT END MOVE 1 TO w-flag-ul.
+           IF NOT fin-ul
+               MOVE ul-lote TO w-ultimo-lote
+           END-IF.
+           CLOSE ULTIMO-LOTE.
+
+       200-LEER-NOVEDADES.
+           READ NOVEDADES AT END MOVE 1 TO W-FLAG-NOVEDADES.
+           PERFORM UNTIL FIN-DE-ARCH-NOV OR nov-lote = w-lote-proceso
+               READ NOVEDADES AT END MOVE 1 TO W-FLAG-NOVEDADES
+           END-PERFORM.
+
+       300-PROCESO-GRAL.
+           MOVE 0 TO pag-recargo.
+           IF nov-fec-pago > w-fecha-hoy
+               PERFORM 334-PREPARAR-LISTADO-FUTURA
+           ELSE
+               PERFORM 330-TRAER-INFO
+           END-IF.
+       330-TRAER-INFO.
+           PERFORM 332-BUSCO-DNI-ALUMNOS.
+
+       334-PREPARAR-LISTADO-FUTURA.
+           MOVE " Fecha de pago futura" to err-tipo, l-tipo
+           ADD 1 TO w-cnt-fec-futura
+           PERFORM 331-ARMO-IMPRESION
+           PERFORM 333-ARMO-ARCH-ERRORES.
+
+       332-BUSCO-DNI-ALUMNOS.
+           PERFORM 336-ARMAR-CLAVE-ALUMNO.
+           START ALUMNOS KEY IS = alu-dni INVALID KEY
+                           PERFORM 320-PREPARAR-LISTADO
+                         NOT INVALID KEY
+                         PERFORM 337-LEER-ALUMNOS
+                         PERFORM 338-VERIFICAR-CUENTA-ACTIVA.
+
+       320-PREPARAR-LISTADO.
+           move " DNI inexistente" to err-tipo, l-tipo
+           ADD 1 TO w-cnt-dni
+           PERFORM 331-ARMO-IMPRESION
+           PERFORM 333-ARMO-ARCH-ERRORES.
+
+       331-ARMO-IMPRESION.
+           MOVE nov-dni to l-dni.
+           MOVE nov-cuota to l-cuota.
+           move nov-fec-pago to l-fec-pago.
+           move nov-importe to l-imp.
+           move pag-recargo to l-recargo.
+           DISPLAY lin-detalle.
+           WRITE lin-listado-file FROM lin-detalle.
+
+       333-ARMO-ARCH-ERRORES.
+           MOVE nov-dni to err-dni
+           MOVE nov-cuota to err-cuota
+           move nov-fec-pago to err-fec-pago
+           move nov-importe to err-importe
+           WRITE err-reg.
+       336-ARMAR-CLAVE-ALUMNO.
+           MOVE nov-dni TO alu-dni.
+           MOVE ' ' TO alu-est.
+       337-LEER-ALUMNOS.
+           READ ALUMNOS NEXT AT END MOVE 1 TO W-FLAG-ALUMNOS.
+       338-VERIFICAR-CUENTA-ACTIVA.
+           IF alu-est NOT = 'C' PERFORM 380-BUSCO-LEGAJO-EN-CURSO
+               ELSE
+                   PERFORM 386-PREPARO-LISTADO-2
+           END-IF.
+
+       386-PREPARO-LISTADO-2.
+           MOVE " Cuenta Cancelada" to err-tipo, l-tipo
+           ADD 1 TO w-cnt-cancelada
+           PERFORM 333-ARMO-ARCH-ERRORES
+           PERFORM 331-ARMO-IMPRESION.
+
+       380-BUSCO-LEGAJO-EN-CURSO.
+           MOVE alu-legajo TO cur-legajo.
+           IF nov-anio = 0 AND nov-curso = 0
+               PERFORM 381-LEER-CURSOS
+           ELSE
+               PERFORM 388-BUSCAR-CURSO-ESPECIFICO
+           END-IF.
+
+       381-LEER-CURSOS.
+           READ CURSOS KEY IS cur-legajo
+                       INVALID KEY
+                       PERFORM 387-PREPARAR-LISTADO-3
+                       NOT INVALID KEY PERFORM 382-BUSCAR-CTA-CTE.
+
+       388-BUSCAR-CURSO-ESPECIFICO.
+           MOVE 0 TO w-flag-cursos-nov.
+           MOVE "N" TO w-encontrado-nov.
+           START CURSOS KEY IS = cur-legajo
+               INVALID KEY MOVE 1 TO w-flag-cursos-nov
+           END-START.
+           PERFORM UNTIL fin-cursos-nov OR curso-nov-encontrado
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos-nov
+               IF NOT fin-cursos-nov
+                   IF cur-legajo NOT = alu-legajo
+                       MOVE 1 TO w-flag-cursos-nov
+                   ELSE
+                       IF cur-anio = nov-anio AND cur-curso = nov-curso
+                           SET curso-nov-encontrado TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF curso-nov-encontrado
+               PERFORM 382-BUSCAR-CTA-CTE
+           ELSE
+               PERFORM 387-PREPARAR-LISTADO-3
+           END-IF.
+
+       387-PREPARAR-LISTADO-3.
+           MOVE " Legajo no encontrado" to err-tipo, l-tipo
+           ADD 1 TO w-cnt-legajo
+           PERFORM 331-ARMO-IMPRESION
+           PERFORM 333-ARMO-ARCH-ERRORES.
+
+       382-BUSCAR-CTA-CTE.
+           PERFORM 383-ARMAR-CLAVE-PAGO.
+       393-ME-POSICIONO-EN-ARCHIVO.
+           START PAGOS KEY IS = pagos-llave
+                        INVALID KEY
+                        PERFORM 398-PREPARAR-LISTADO-4
+                         NOT INVALID KEY
+                         PERFORM 390-LEER-PAGOS.
+
+       398-PREPARAR-LISTADO-4.
+           MOVE " LA CUENTA NO EXISTE" to err-tipo, l-tipo
+           ADD 1 TO w-cnt-cuenta
+           PERFORM 331-ARMO-IMPRESION
+           PERFORM 333-ARMO-ARCH-ERRORES.
+
+       383-ARMAR-CLAVE-PAGO.
+           MOVE cur-cta-cte TO pag-cta-cte
+           MOVE cur-curso TO pag-curso
+           MOVE nov-cuota TO pag-cuota
+           IF NOT nov-cuota = 1
+               COMPUTE W-CUOTA-ANT = nov-cuota - 1
+               MOVE W-CUOTA-ANT TO pag-cuota
+               PERFORM 393-ME-POSICIONO-EN-ARCHIVO
+               PERFORM 384-VERIFICO-PAGO-ANTERIOR
+           ELSE
+               PERFORM 393-ME-POSICIONO-EN-ARCHIVO
+               PERFORM 385-VERIFICO-RESTO-DATOS
+           END-IF.
+       384-VERIFICO-PAGO-ANTERIOR.
+      *    si la fecha anterior es mayor a cero, esta paga esa cuota
+      *    leo y me encuentro en la cuota actual
+           IF pag-fec-pago > 0
+               PERFORM 390-LEER-PAGOS
+               PERFORM 385-VERIFICO-RESTO-DATOS
+           ELSE
+               PERFORM 399-PREPARAR-LISTADO-5
+           END-IF.
+
+       399-PREPARAR-LISTADO-5.
+           MOVE " Cuota anterior impaga" to err-tipo, l-tipo
+           ADD 1 TO w-cnt-cuota-ant
+           PERFORM 331-ARMO-IMPRESION
+           PERFORM 333-ARMO-ARCH-ERRORES.
+
+       390-LEER-PAGOS.
+           READ PAGOS NEXT AT END MOVE 1 TO W-FLAG-PAGOS.
+
+       385-VERIFICO-RESTO-DATOS.
+           IF nov-cuota=pag-cuota
+               IF pag-fec-pago=0
+                   COMPUTE w-diferencia = nov-importe - pag-importe
+                   IF w-diferencia < 0
+                       COMPUTE w-diferencia = w-diferencia * -1
+                   END-IF
+                   IF w-diferencia <= w-tolerancia
+                       PERFORM 394-ACTUALIZO-PAGO
+                       PERFORM 391-BUSCAR-SIGUIENTE
+                   ELSE
+                       IF nov-importe < pag-importe
+                           PERFORM 401-PAGO-PARCIAL
+                       ELSE
+                           PERFORM 402-PAGO-EXCEDENTE
+                       END-IF
+               ELSE
+                   PERFORM 410-PREPARAR-LISTADO-7
+           ELSE
+               PERFORM 420-PREPARO-LISTADO-8
+           END-IF.
+
+       401-PAGO-PARCIAL.
+           SUBTRACT nov-importe FROM pag-importe.
+           IF NOT modo-dryrun
+               REWRITE pag-reg
+           END-IF.
+           ADD 1 TO w-cnt-parcial
+           MOVE " Pago parcial - saldo pendiente" to err-tipo, l-tipo
+           PERFORM 331-ARMO-IMPRESION
+           PERFORM 333-ARMO-ARCH-ERRORES.
+
+       402-PAGO-EXCEDENTE.
+           COMPUTE w-excedente = nov-importe - pag-importe.
+           PERFORM 394-ACTUALIZO-PAGO.
+           PERFORM 403-APLICAR-CREDITO-SIGUIENTE.
+           ADD 1 TO w-cnt-excedente.
+           MOVE " Pago con excedente - credito a favor aplicado" to
+               err-tipo, l-tipo
+           PERFORM 331-ARMO-IMPRESION
+           PERFORM 333-ARMO-ARCH-ERRORES.
+
+       403-APLICAR-CREDITO-SIGUIENTE.
+           COMPUTE w-cuota-siguiente = pag-cuota + 1.
+           MOVE w-cuota-siguiente TO pag-cuota.
+           START PAGOS KEY IS = pagos-llave
+               INVALID KEY
+                   DISPLAY "No hay cuota siguiente para el credito"
+               NOT INVALID KEY
+                   READ PAGOS NEXT
+                   SUBTRACT w-excedente FROM pag-importe
+                   IF NOT modo-dryrun
+                       REWRITE pag-reg
+                   END-IF
+           END-START.
+
+       410-PREPARAR-LISTADO-7.
+           MOVE " La cuota esta pagada" to err-tipo, l-tipo
+           ADD 1 TO w-cnt-pagada
+           PERFORM 331-ARMO-IMPRESION
+           PERFORM 333-ARMO-ARCH-ERRORES.
+
+       420-PREPARO-LISTADO-8.
+           MOVE " La cuota NO EXISTE" to err-tipo, l-tipo
+           ADD 1 TO w-cnt-no-existe
+           PERFORM 333-ARMO-ARCH-ERRORES
+           PERFORM 331-ARMO-IMPRESION.
+
+       394-ACTUALIZO-PAGO.
+           MOVE nov-fec-pago to pag-fec-pago.
+           PERFORM 395-CALCULAR-RECARGO.
+           IF NOT modo-dryrun
+               REWRITE pag-reg
+           END-IF.
+
+       395-CALCULAR-RECARGO.
+           IF nov-fec-pago > pag-fec-venc
+               COMPUTE pag-recargo ROUNDED = pag-importe * w-pct-recargo
+           ELSE
+               MOVE 0 TO pag-recargo
+           END-IF.
+
+       391-BUSCAR-SIGUIENTE.
+           PERFORM 390-LEER-PAGOS.
+           IF pag-cta-cte <> cur-cta-cte OR FIN-DE-ARCH-PAGOS
+               PERFORM 392-CAMBIAR-ESTADO-ALUMNO
+               PERFORM 331-ARMO-IMPRESION
+               MOVE "TODO OK" TO l-tipo
+               ADD 1 TO w-cnt-ok.
+
+       392-CAMBIAR-ESTADO-ALUMNO.
+           MOVE alu-nombre TO w-nombre.
+           IF NOT modo-dryrun
+               DELETE ALUMNOS
+               MOVE "C" TO alu-est
+               MOVE w-nombre TO alu-nombre
+               MOVE nov-dni TO alu-dni
+               MOVE cur-legajo TO alu-legajo
+               WRITE alu-reg
+           END-IF.
+
+       400-FIN.
+           IF abortar-corrida
+               DISPLAY "Corrida abortada -- no se proceso el lote."
+           ELSE
+               PERFORM 460-IMPRIMIR-TOTALES
+               CLOSE NOVEDADES
+               CLOSE CURSOS
+               CLOSE ALUMNOS
+               CLOSE PAGOS
+               CLOSE ERRORES
+               CLOSE LISTADO-FILE
+               PERFORM 470-ACTUALIZAR-ULTIMO-LOTE
+           END-IF.
+
+       470-ACTUALIZAR-ULTIMO-LOTE.
+           IF NOT modo-dryrun AND w-lote-proceso > w-ultimo-lote
+               OPEN OUTPUT ULTIMO-LOTE
+               MOVE w-lote-proceso TO ul-lote
+               WRITE ul-reg
+               CLOSE ULTIMO-LOTE
+           END-IF.
+
+       460-IMPRIMIR-TOTALES.
+           DISPLAY lin-guarda.
+           WRITE lin-listado-file FROM lin-guarda.
+           DISPLAY lin-totales.
+           WRITE lin-listado-file FROM lin-totales.
+           DISPLAY lin-guarda.
+           WRITE lin-listado-file FROM lin-guarda.
+           MOVE "TODO OK" TO t-desc
+           MOVE w-cnt-ok TO t-cant
+           DISPLAY lin-total-det.
+           WRITE lin-listado-file FROM lin-total-det.
+           MOVE "DNI inexistente" TO t-desc
+           MOVE w-cnt-dni TO t-cant
+           DISPLAY lin-total-det.
+           WRITE lin-listado-file FROM lin-total-det.
+           MOVE "Cuenta Cancelada" TO t-desc
+           MOVE w-cnt-cancelada TO t-cant
+           DISPLAY lin-total-det.
+           WRITE lin-listado-file FROM lin-total-det.
+           MOVE "Legajo no encontrado" TO t-desc
+           MOVE w-cnt-legajo TO t-cant
+           DISPLAY lin-total-det.
+           WRITE lin-listado-file FROM lin-total-det.
+           MOVE "Cuota anterior impaga" TO t-desc
+           MOVE w-cnt-cuota-ant TO t-cant
+           DISPLAY lin-total-det.
+           WRITE lin-listado-file FROM lin-total-det.
+           MOVE "La cuota esta pagada" TO t-desc
+           MOVE w-cnt-pagada TO t-cant
+           DISPLAY lin-total-det.
+           WRITE lin-listado-file FROM lin-total-det.
+           MOVE "La cuota NO EXISTE" TO t-desc
+           MOVE w-cnt-no-existe TO t-cant
+           DISPLAY lin-total-det.
+           WRITE lin-listado-file FROM lin-total-det.
+           MOVE "La cuenta no existe" TO t-desc
+           MOVE w-cnt-cuenta TO t-cant
+           DISPLAY lin-total-det.
+           WRITE lin-listado-file FROM lin-total-det.
+           MOVE "Pagos parciales" TO t-desc
+           MOVE w-cnt-parcial TO t-cant
+           DISPLAY lin-total-det.
+           WRITE lin-listado-file FROM lin-total-det.
+           MOVE "Pagos con excedente" TO t-desc
+           MOVE w-cnt-excedente TO t-cant
+           DISPLAY lin-total-det.
+           WRITE lin-listado-file FROM lin-total-det.
+           MOVE "Fecha de pago futura" TO t-desc
+           MOVE w-cnt-fec-futura TO t-cant
+           DISPLAY lin-total-det.
+           WRITE lin-listado-file FROM lin-total-det.
+       END PROGRAM YOUR-PROGRAM-NAME.
