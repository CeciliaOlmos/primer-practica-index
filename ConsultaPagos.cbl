@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Consulta de un pag-reg por pagos-llave, solo lectura
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is RANDOM
+           RECORD KEY IS pagos-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO.
+            PERFORM 200-PEDIR-CODIGO.
+            PERFORM UNTIL pagos-llave = ZERO
+               PERFORM 300-BUSCAR-REGISTRO
+               PERFORM 200-PEDIR-CODIGO
+            END-PERFORM.
+            PERFORM 900-FIN.
+            STOP RUN.
+       100-INICIO.
+           OPEN INPUT PAGOS.
+
+       200-PEDIR-CODIGO.
+           DISPLAY "CURSO".
+           ACCEPT pag-curso.
+           DISPLAY "INGRESE CTA CTE A CONSULTAR. x FIN INGRESE 0".
+           ACCEPT pag-cta-cte.
+           DISPLAY "CUOTA".
+           ACCEPT pag-cuota.
+
+       300-BUSCAR-REGISTRO.
+           PERFORM 310-LEER-PAGOS.
+
+       310-LEER-PAGOS.
+           READ PAGOS INVALID KEY
+                       DISPLAY "LA CUOTA NO EXISTE"
+                       NOT INVALID KEY
+                       PERFORM 320-MOSTRAR-REGISTRO.
+
+       320-MOSTRAR-REGISTRO.
+           DISPLAY "CTA-CTE: ", pag-cta-cte, " PAG-CURSO: ", pag-curso.
+           DISPLAY "PAG-FEC-VEN",pag-fec-venc,"PAGO",pag-fec-pago.
+           DISPLAY "IMPORTE",pag-importe," RECARGO",pag-recargo.
+           IF pag-fec-pago = 0
+               DISPLAY "ESTADO: PENDIENTE"
+           ELSE
+               DISPLAY "ESTADO: PAGADA"
+           END-IF.
+
+       900-FIN.
+           CLOSE PAGOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
