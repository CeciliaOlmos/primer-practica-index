@@ -11,7 +11,7 @@
        SPECIAL-NAMES. DECIMAL-POINT is COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           SELECT OPTIONAL PAGOS ASSIGN TO "..\pagos.dat"
            ORGANISATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
            RECORD KEY IS pagos-llave.
@@ -23,12 +23,42 @@
                05 pag-curso pic 99.
                05 pag-cta-cte pic 9(5).
                05 pag-cuota pic 99.
-           03 pag-fecha pic 9(8).
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+           03 pag-beca-aplicada pic x.
 
        WORKING-STORAGE SECTION.
+       77  w-confirma pic x(20) value spaces.
+       77  w-flag-cuenta pic 9 value 0.
+           88 fin-cuenta value 1.
+       77  w-cant-existentes pic 9(7) value 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            OPEN OUTPUT PAGOS.
-            CLOSE PAGOS.
-            STOP RUN.
+           PERFORM 050-CONTAR-EXISTENTES.
+           DISPLAY "Esto va a borrar TODOS los pagos existentes".
+           DISPLAY "Registros actuales: ", w-cant-existentes.
+           DISPLAY "Para confirmar, escriba SI, BORRAR TODO".
+           ACCEPT w-confirma.
+           IF w-confirma = "SI, BORRAR TODO"
+               OPEN OUTPUT PAGOS
+               CLOSE PAGOS
+           ELSE
+               DISPLAY "Operacion cancelada"
+           END-IF.
+           STOP RUN.
+
+       050-CONTAR-EXISTENTES.
+           MOVE 0 TO w-cant-existentes.
+           MOVE 0 TO w-flag-cuenta.
+           OPEN INPUT PAGOS.
+           PERFORM UNTIL fin-cuenta
+               READ PAGOS AT END MOVE 1 TO w-flag-cuenta
+               IF NOT fin-cuenta
+                   ADD 1 TO w-cant-existentes
+               END-IF
+           END-PERFORM.
+           CLOSE PAGOS.
        END PROGRAM YOUR-PROGRAM-NAME.
