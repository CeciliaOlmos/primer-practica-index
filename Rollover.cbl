@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Pasa de anio a los alumnos que siguen activos,
+      *          mapeando cur-curso actual a cur-curso del proximo
+      *          anio y asignando una nueva cta-cte
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS alu-llave
+           ALTERNATE RECORD KEY IS alu-legajo WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+                   88 estado-valido value "A" "C" "S".
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       WORKING-STORAGE SECTION.
+       77  w-anio-origen pic 9.
+       77  w-anio-destino pic 9.
+       77  w-curso-origen pic 99.
+       77  w-curso-destino pic 99.
+       77  w-cta-cte-nueva pic 9(5).
+       77  w-legajo-actual pic 9(5).
+       77  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       77  w-cant-pasados pic 9(5) value 0.
+       77  w-cant-omitidos pic 9(5) value 0.
+       77  w-max-orden pic 99.
+       77  w-orden-nueva pic 99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-PEDIR-MAPEO.
+           PERFORM UNTIL w-curso-origen = 0
+               PERFORM 300-PROCESAR-CURSO
+               PERFORM 200-PEDIR-MAPEO
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O CURSOS.
+           OPEN INPUT ALUMNOS.
+           DISPLAY "Anio de origen".
+           ACCEPT w-anio-origen.
+           DISPLAY "Anio de destino".
+           ACCEPT w-anio-destino.
+           DISPLAY "Proxima cta-cte a asignar (la primera libre)".
+           ACCEPT w-cta-cte-nueva.
+
+       200-PEDIR-MAPEO.
+           DISPLAY "Curso de origen a pasar (x fin 0)".
+           ACCEPT w-curso-origen.
+           IF w-curso-origen NOT = 0
+               DISPLAY "Curso de destino en el nuevo anio"
+               ACCEPT w-curso-destino
+           END-IF.
+
+       300-PROCESAR-CURSO.
+           PERFORM 305-DERIVAR-ORDEN-DESTINO.
+           MOVE w-anio-origen TO cur-anio.
+           MOVE w-curso-origen TO cur-curso.
+           MOVE 0 TO cur-orden.
+           MOVE 0 TO w-flag-cursos.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+               IF NOT fin-cursos
+                   IF cur-anio NOT = w-anio-origen
+                           OR cur-curso NOT = w-curso-origen
+                       MOVE 1 TO w-flag-cursos
+                   ELSE
+                       PERFORM 310-EVALUAR-ALUMNO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       305-DERIVAR-ORDEN-DESTINO.
+           MOVE 0 TO w-max-orden.
+           MOVE w-anio-destino TO cur-anio.
+           MOVE w-curso-destino TO cur-curso.
+           MOVE 0 TO cur-orden.
+           MOVE 0 TO w-flag-cursos.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+               IF NOT fin-cursos
+                   IF cur-anio NOT = w-anio-destino
+                           OR cur-curso NOT = w-curso-destino
+                       MOVE 1 TO w-flag-cursos
+                   ELSE
+                       IF cur-orden > w-max-orden
+                           MOVE cur-orden TO w-max-orden
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           COMPUTE w-orden-nueva = w-max-orden + 1.
+
+       310-EVALUAR-ALUMNO.
+           MOVE cur-legajo TO alu-legajo.
+           READ ALUMNOS KEY IS alu-legajo
+               INVALID KEY
+                   ADD 1 TO w-cant-omitidos
+               NOT INVALID KEY
+                   IF alu-est = "C"
+                       ADD 1 TO w-cant-omitidos
+                   ELSE
+                       PERFORM 320-GRABAR-NUEVO-CURSO
+                   END-IF
+           END-READ.
+
+       320-GRABAR-NUEVO-CURSO.
+           MOVE cur-legajo TO w-legajo-actual.
+           MOVE w-anio-destino TO cur-anio.
+           MOVE w-curso-destino TO cur-curso.
+           MOVE w-orden-nueva TO cur-orden.
+           MOVE w-legajo-actual TO cur-legajo.
+           MOVE w-cta-cte-nueva TO cur-cta-cte.
+           WRITE cur-reg
+               INVALID KEY
+                   DISPLAY "NO PUDE PASAR AL LEGAJO ", w-legajo-actual
+               NOT INVALID KEY
+                   ADD 1 TO w-cta-cte-nueva
+                   ADD 1 TO w-orden-nueva
+                   ADD 1 TO w-cant-pasados
+           END-WRITE.
+           MOVE w-anio-origen TO cur-anio.
+           MOVE w-curso-origen TO cur-curso.
+
+       900-FIN.
+           DISPLAY "Alumnos pasados: ", w-cant-pasados.
+           DISPLAY "Alumnos omitidos (de baja o no encontrados): ",
+               w-cant-omitidos.
+           CLOSE CURSOS ALUMNOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
