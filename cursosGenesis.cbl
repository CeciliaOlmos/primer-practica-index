@@ -1,42 +1,68 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT is comma.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CURSOS
-               ASSIGN TO "..\cursos.dat"
-                   ORGANISATION IS INDEXED
-                   ACCESS MODE IS SEQUENTIAL
-                   RECORD KEY IS curso-llave
-                   ALTERNATE record key is cur-legajo with DUPLICATES.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CURSOS.
-       01  cur-reg.
-           03 curso-llave.
-              05 cur-anio pic 9.
-              05 cur-curso pic 99.
-              05 cur-orden pic 99.
-           03 cur-legajo pic 9(5).
-           03 cur-cta-cte pic 9(5).
-
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM 100-ABRIR-ARCHIVO.
-            PERFORM 200-CERRAR-ARCHIVO.
-            STOP RUN.
-
-       100-ABRIR-ARCHIVO.
-           OPEN OUTPUT CURSOS.
-       200-CERRAR-ARCHIVO.
-           CLOSE CURSOS.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CURSOS
+               ASSIGN TO "..\cursos.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS curso-llave
+                   ALTERNATE record key is cur-legajo with DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       WORKING-STORAGE SECTION.
+       77  w-confirma pic x(20) value spaces.
+       77  w-flag-cuenta pic 9 value 0.
+           88 fin-cuenta value 1.
+       77  w-cant-existentes pic 9(7) value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 050-CONTAR-EXISTENTES.
+           DISPLAY "Esto va a borrar TODOS los cursos existentes".
+           DISPLAY "Registros actuales: ", w-cant-existentes.
+           DISPLAY "Para confirmar, escriba SI, BORRAR TODO".
+           ACCEPT w-confirma.
+           IF w-confirma = "SI, BORRAR TODO"
+               PERFORM 100-ABRIR-ARCHIVO
+               PERFORM 200-CERRAR-ARCHIVO
+           ELSE
+               DISPLAY "Operacion cancelada"
+           END-IF.
+           STOP RUN.
+
+       050-CONTAR-EXISTENTES.
+           MOVE 0 TO w-cant-existentes.
+           MOVE 0 TO w-flag-cuenta.
+           OPEN INPUT CURSOS.
+           PERFORM UNTIL fin-cuenta
+               READ CURSOS AT END MOVE 1 TO w-flag-cuenta
+               IF NOT fin-cuenta
+                   ADD 1 TO w-cant-existentes
+               END-IF
+           END-PERFORM.
+           CLOSE CURSOS.
+
+       100-ABRIR-ARCHIVO.
+           OPEN OUTPUT CURSOS.
+       200-CERRAR-ARCHIVO.
+           CLOSE CURSOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
