@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Compara, para cada cur-reg, la cantidad de cuotas
+      *          configurada (cur-cant-cuotas) contra la cantidad de
+      *          pag-reg que Pagos.cbl realmente genero para esa
+      *          curso/cta-cte, informando las diferencias
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS pagos-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       77  w-flag-pagos pic 9 value 0.
+           88 fin-pagos value 1.
+       77  w-cant-generadas pic 9(5) value 0.
+       77  w-cant-cursos pic 9(5) value 0.
+       77  w-cant-diferencias pic 9(5) value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-CURSOS.
+           PERFORM UNTIL fin-cursos
+               PERFORM 300-VALIDAR-CURSO
+               PERFORM 200-LEER-CURSOS
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT CURSOS.
+           OPEN INPUT PAGOS.
+           DISPLAY "========================================".
+           DISPLAY "VALIDACION CUOTAS CONFIGURADAS VS GENERADAS".
+           DISPLAY "========================================".
+           MOVE LOW-VALUES TO curso-llave.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+
+       200-LEER-CURSOS.
+           READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos.
+
+       300-VALIDAR-CURSO.
+           ADD 1 TO w-cant-cursos.
+           PERFORM 310-CONTAR-CUOTAS-GENERADAS.
+           IF w-cant-generadas NOT = cur-cant-cuotas
+               ADD 1 TO w-cant-diferencias
+               DISPLAY "Curso ", cur-curso, " cta-cte ", cur-cta-cte,
+                   " legajo ", cur-legajo
+               DISPLAY "   configuradas: ", cur-cant-cuotas,
+                   "  generadas: ", w-cant-generadas
+           END-IF.
+
+       310-CONTAR-CUOTAS-GENERADAS.
+           MOVE 0 TO w-cant-generadas.
+           MOVE 0 TO w-flag-pagos.
+           MOVE cur-curso TO pag-curso.
+           MOVE cur-cta-cte TO pag-cta-cte.
+           MOVE 0 TO pag-cuota.
+           START PAGOS KEY IS NOT LESS THAN pagos-llave
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           PERFORM UNTIL fin-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               IF NOT fin-pagos
+                   IF pag-curso NOT = cur-curso
+                           OR pag-cta-cte NOT = cur-cta-cte
+                       MOVE 1 TO w-flag-pagos
+                   ELSE
+                       ADD 1 TO w-cant-generadas
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       900-FIN.
+           DISPLAY "========================================".
+           DISPLAY "Cursos revisados   : ", w-cant-cursos.
+           DISPLAY "Con diferencias    : ", w-cant-diferencias.
+           CLOSE CURSOS PAGOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
