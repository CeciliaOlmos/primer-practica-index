@@ -1,30 +1,79 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT NOVEDADES ASSIGN TO "..\novedades.dat"
-           ORGANIZATION LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  NOVEDADES.
-       01  nov-reg.
-           03 nov-dni pic 9(8).
-           03 nov-cuota pic 99.
-           03 nov-fec-pago pic 9(8).
-           03 nov-importe pic 9(6)v99.
-
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Transforma el archivo diario de cobranzas del banco
+      *          en novedades.txt
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-BANCO ASSIGN TO "..\banco.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT NOVEDADES ASSIGN TO "..\novedades.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-BANCO.
+       01  ban-reg.
+           03 ban-sucursal pic 9(3).
+           03 ban-dni pic 9(8).
+           03 ban-referencia pic 9(10).
+           03 ban-cuota pic 99.
+           03 ban-fec-pago pic 9(8).
+           03 ban-importe pic 9(8).
+
+       FD  NOVEDADES.
+       01  nov-reg.
+           03 nov-dni pic 9(8).
+           03 nov-cuota pic 99.
+           03 nov-fec-pago pic 9(8).
+           03 nov-importe pic 9(6)v99.
+           03 nov-anio pic 9.
+           03 nov-curso pic 99.
+           03 nov-lote pic 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  w-flag-banco pic 9 value 0.
+           88 fin-banco value 1.
+       01  w-cant-leidas pic 9(5) value 0.
+       77  w-fecha-hoy pic 9(8).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-BANCO.
+           PERFORM UNTIL fin-banco
+               PERFORM 300-GRABAR-NOVEDAD
+               PERFORM 200-LEER-BANCO
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+           OPEN INPUT ARCHIVO-BANCO.
+           OPEN OUTPUT NOVEDADES.
+
+       200-LEER-BANCO.
+           READ ARCHIVO-BANCO AT END MOVE 1 TO w-flag-banco.
+
+       300-GRABAR-NOVEDAD.
+           MOVE ban-dni TO nov-dni.
+           MOVE ban-cuota TO nov-cuota.
+           MOVE ban-fec-pago TO nov-fec-pago.
+           COMPUTE nov-importe = ban-importe / 100.
+           MOVE w-fecha-hoy TO nov-lote.
+           MOVE 0 TO nov-anio.
+           MOVE 0 TO nov-curso.
+           WRITE nov-reg.
+           ADD 1 TO w-cant-leidas.
+
+       900-FIN.
+           CLOSE ARCHIVO-BANCO NOVEDADES.
+           DISPLAY "Novedades generadas: ", w-cant-leidas.
+       END PROGRAM YOUR-PROGRAM-NAME.
