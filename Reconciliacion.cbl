@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Concilia el total cobrado segun novedades contra el
+      *          total que pagos.dat marca como pagado, para confirmar
+      *          que un lote de PracticaDOS cerro bien
+
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOVEDADES ASSIGN TO "..\novedades.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is SEQUENTIAL
+           RECORD KEY IS pagos-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOVEDADES.
+       01  nov-reg.
+           03 nov-dni pic 9(8).
+           03 nov-cuota pic 99.
+           03 nov-fec-pago pic 9(8).
+           03 nov-importe pic 9(6)v99.
+           03 nov-anio pic 9.
+           03 nov-curso pic 99.
+           03 nov-lote pic 9(8).
+
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-novedades pic 9 value 0.
+           88 fin-novedades value 1.
+       77  w-flag-pagos pic 9 value 0.
+           88 fin-pagos value 1.
+       77  w-total-novedades pic 9(8)v99 value 0.
+       77  w-total-pagos pic 9(8)v99 value 0.
+       77  w-diferencia pic s9(8)v99 value 0.
+       77  w-cant-novedades pic 9(5) value 0.
+       77  w-cant-pagos pic 9(5) value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-SUMAR-NOVEDADES.
+           PERFORM 300-SUMAR-PAGOS.
+           PERFORM 400-IMPRIMIR-CONCILIACION.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT NOVEDADES.
+           OPEN INPUT PAGOS.
+           DISPLAY "CONCILIACION NOVEDADES / PAGOS".
+           DISPLAY "========================================".
+
+       200-SUMAR-NOVEDADES.
+           PERFORM UNTIL fin-novedades
+               READ NOVEDADES AT END MOVE 1 TO w-flag-novedades
+               IF NOT fin-novedades
+                   ADD nov-importe TO w-total-novedades
+                   ADD 1 TO w-cant-novedades
+               END-IF
+           END-PERFORM.
+
+       300-SUMAR-PAGOS.
+           PERFORM UNTIL fin-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               IF NOT fin-pagos
+                   IF pag-fec-pago NOT = 0
+                       ADD pag-importe TO w-total-pagos
+                       ADD 1 TO w-cant-pagos
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       400-IMPRIMIR-CONCILIACION.
+           COMPUTE w-diferencia = w-total-novedades - w-total-pagos.
+           DISPLAY "Novedades leidas: ", w-cant-novedades,
+               " total ", w-total-novedades.
+           DISPLAY "Cuotas marcadas pagadas: ", w-cant-pagos,
+               " total ", w-total-pagos.
+           DISPLAY "Diferencia: ", w-diferencia.
+           IF w-diferencia = 0
+               DISPLAY "EL LOTE CONCILIA CORRECTAMENTE"
+           ELSE
+               DISPLAY "EL LOTE NO CONCILIA - REVISAR"
+           END-IF.
+
+       900-FIN.
+           CLOSE NOVEDADES PAGOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
