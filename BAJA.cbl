@@ -1,83 +1,156 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PAGOS ASSIGN TO "..\pagos.dat"
-           ORGANIZATION INDEXED
-           ACCESS MODE is RANDOM
-           RECORD KEY IS pagos-llave.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PAGOS.
-       01  pag-reg.
-           03 pagos-llave.
-               05 pag-curso pic 99.
-               05 pag-cta-cte pic 9(5).
-               05 pag-cuota pic 99.
-           03 pag-fec-venc pic 9(8).
-           03 pag-fec-pago pic 9(8).
-           03 pag-importe pic 9(6)v99.
-       WORKING-STORAGE SECTION.
-       77  w-acuerdo-eliminado pic x.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM INICIO-GENERAL.
-            PERFORM PEDIR-SOCIO-CODIGO.
-            PERFORM UNTIL pagos-llave IS EQUALS ZERO
-               PERFORM BUSCAR-REGISTRO
-               PERFORM ANALIZAR-BAJA
-               PERFORM PEDIR-SOCIO-CODIGO
-            END-PERFORM.
-            PERFORM FIN-GENERAL.
-            STOP RUN.
-       INICIO-GENERAL.
-           PERFORM ABRIR-ARCHIVO.
-
-       ABRIR-ARCHIVO.
-           OPEN I-O PAGOS.
-       PEDIR-SOCIO-CODIGO.
-           DISPLAY "CURSO".
-           ACCEPT pag-curso.
-           DISPLAY "INGRESE CTA CTE QUE DESEA ELIMINAR. x FIN "-
-           "INGRESE 0".
-           ACCEPT pag-cta-cte.
-           DISPLAY "CUOTA".
-           ACCEPT pag-cuota.
-
-       BUSCAR-REGISTRO.
-           PERFORM LEER-PAGOS.
-
-       LEER-PAGOS.
-           READ PAGOS INVALID KEY
-                       DISPLAY "ALUMNO INEXISTENTE"
-                       NOT INVALID KEY
-                       PERFORM MOSTRAR-REGISTRO.
-
-       MOSTRAR-REGISTRO.
-           DISPLAY "CTA-CTE: ", pag-cta-cte, " PAG-CURSO: ", pag-curso.
-           DISPLAY "PAG-FEC-VEN",pag-fec-venc,"PAGO",pag-fec-pago.
-           DISPLAY "IMPORTE",pag-importe.
-           DISPLAY "Estas seguro que desea eliminar el registro?? "-
-           "S(SI), N(NO)".
-           ACCEPT w-acuerdo-eliminado.
-
-       ANALIZAR-BAJA.
-           IF w-acuerdo-eliminado IS EQUALS 'S' THEN
-               DELETE PAGOS
-           END-IF.
-
-       FIN-GENERAL.
-           PERFORM CERRAR-ARCHIVO.
-
-       CERRAR-ARCHIVO.
-           CLOSE PAGOS.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAJA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is RANDOM
+           RECORD KEY IS pagos-llave.
+
+           SELECT BATCH-BAJAS ASSIGN TO "..\bajas_pagos_batch.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+
+       FD  BATCH-BAJAS.
+       01  bb-reg.
+           03 bb-curso pic 99.
+           03 bb-cta-cte pic 9(5).
+           03 bb-cuota pic 99.
+
+       WORKING-STORAGE SECTION.
+       77  w-acuerdo-eliminado pic x.
+       77  w-confirma-pagada pic x.
+       77  w-modo pic x value "I".
+           88 modo-batch value "B".
+       77  w-flag-batch pic 9 value 0.
+           88 fin-batch value 1.
+       77  w-cant-borradas pic 9(5) value 0.
+       77  w-cant-rechazadas pic 9(5) value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM INICIO-GENERAL.
+            IF modo-batch
+                PERFORM 600-PROCESAR-BATCH
+            ELSE
+                PERFORM PEDIR-SOCIO-CODIGO
+                PERFORM UNTIL pagos-llave IS EQUALS ZERO
+                   PERFORM BUSCAR-REGISTRO
+                   PERFORM ANALIZAR-BAJA
+                   PERFORM PEDIR-SOCIO-CODIGO
+                END-PERFORM
+            END-IF.
+            PERFORM FIN-GENERAL.
+            GOBACK.
+       INICIO-GENERAL.
+           DISPLAY "Modo (I=Interactivo, B=Batch)".
+           ACCEPT w-modo.
+           PERFORM ABRIR-ARCHIVO.
+
+       ABRIR-ARCHIVO.
+           OPEN I-O PAGOS.
+
+       600-PROCESAR-BATCH.
+           OPEN INPUT BATCH-BAJAS.
+           PERFORM 610-LEER-BATCH.
+           PERFORM UNTIL fin-batch
+               MOVE bb-curso TO pag-curso
+               MOVE bb-cta-cte TO pag-cta-cte
+               MOVE bb-cuota TO pag-cuota
+               PERFORM 620-BORRAR-BATCH
+               PERFORM 610-LEER-BATCH
+           END-PERFORM.
+           CLOSE BATCH-BAJAS.
+           DISPLAY "========================================".
+           DISPLAY "Cuotas eliminadas : ", w-cant-borradas.
+           DISPLAY "Cuotas rechazadas : ", w-cant-rechazadas.
+
+       610-LEER-BATCH.
+           READ BATCH-BAJAS AT END MOVE 1 TO w-flag-batch.
+
+       620-BORRAR-BATCH.
+           READ PAGOS INVALID KEY
+                   DISPLAY "CURSO ", pag-curso, " CTA-CTE ",
+                       pag-cta-cte, " CUOTA ", pag-cuota,
+                       " -- NO EXISTE"
+               NOT INVALID KEY
+                   IF pag-fec-pago > 0
+                       DISPLAY "CURSO ", pag-curso, " CTA-CTE ",
+                           pag-cta-cte, " CUOTA ", pag-cuota,
+                           " -- YA PAGADA, NO SE ELIMINA"
+                       ADD 1 TO w-cant-rechazadas
+                   ELSE
+                       DELETE PAGOS
+                       DISPLAY "CURSO ", pag-curso, " CTA-CTE ",
+                           pag-cta-cte, " CUOTA ", pag-cuota,
+                           " -- ELIMINADA"
+                       ADD 1 TO w-cant-borradas
+                   END-IF
+           END-READ.
+
+       PEDIR-SOCIO-CODIGO.
+           DISPLAY "CURSO".
+           ACCEPT pag-curso.
+           DISPLAY "INGRESE CTA CTE QUE DESEA ELIMINAR. x FIN "-
+           "INGRESE 0".
+           ACCEPT pag-cta-cte.
+           DISPLAY "CUOTA".
+           ACCEPT pag-cuota.
+
+       BUSCAR-REGISTRO.
+           PERFORM LEER-PAGOS.
+
+       LEER-PAGOS.
+           READ PAGOS INVALID KEY
+                       DISPLAY "ALUMNO INEXISTENTE"
+                       NOT INVALID KEY
+                       PERFORM MOSTRAR-REGISTRO.
+
+       MOSTRAR-REGISTRO.
+           DISPLAY "CTA-CTE: ", pag-cta-cte, " PAG-CURSO: ", pag-curso.
+           DISPLAY "PAG-FEC-VEN",pag-fec-venc,"PAGO",pag-fec-pago.
+           DISPLAY "IMPORTE",pag-importe.
+           DISPLAY "Estas seguro que desea eliminar el registro?? "-
+           "S(SI), N(NO)".
+           ACCEPT w-acuerdo-eliminado.
+
+       ANALIZAR-BAJA.
+           IF w-acuerdo-eliminado IS EQUALS 'S' THEN
+               IF pag-fec-pago > 0
+                   DISPLAY "Esta cuota ya esta pagada. Confirma "-
+                   "eliminar un pago registrado?? S(SI), N(NO)"
+                   ACCEPT w-confirma-pagada
+                   IF w-confirma-pagada IS EQUALS 'S'
+                       DELETE PAGOS
+                   END-IF
+               ELSE
+                   DELETE PAGOS
+               END-IF
+           END-IF.
+
+       FIN-GENERAL.
+           PERFORM CERRAR-ARCHIVO.
+
+       CERRAR-ARCHIVO.
+           CLOSE PAGOS.
+       END PROGRAM BAJA.
