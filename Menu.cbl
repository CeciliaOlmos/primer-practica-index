@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Menu principal -- lista los programas del sistema y
+      *          llama al elegido, para no tener que recordar cada
+      *          PROGRAM-ID por separado
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  w-opcion pic 99 value 0.
+       77  w-salir pic x value "N".
+           88 salir-del-menu value "S".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL salir-del-menu
+               PERFORM 100-MOSTRAR-MENU
+               PERFORM 200-EJECUTAR-OPCION
+           END-PERFORM.
+           STOP RUN.
+
+       100-MOSTRAR-MENU.
+           DISPLAY "========================================".
+           DISPLAY "SISTEMA DE ALUMNOS -- MENU PRINCIPAL".
+           DISPLAY "========================================".
+           DISPLAY " 1 - Altas de alumnos".
+           DISPLAY " 2 - Altas de cursos / inscripciones".
+           DISPLAY " 3 - Generar plan de cuotas".
+           DISPLAY " 4 - Baja de una cuota".
+           DISPLAY " 5 - Baja de un alumno".
+           DISPLAY " 6 - Consultar alumnos".
+           DISPLAY " 7 - Consultar cursos".
+           DISPLAY " 8 - Consultar pagos".
+           DISPLAY " 9 - Procesar novedades (PracticaDOS)".
+           DISPLAY " 0 - Salir".
+           DISPLAY "Opcion:".
+           ACCEPT w-opcion.
+
+       200-EJECUTAR-OPCION.
+           IF w-opcion = 1
+               CALL "Alumnos"
+           END-IF.
+           IF w-opcion = 2
+               CALL "Cursos"
+           END-IF.
+           IF w-opcion = 3
+               CALL "Pagos"
+           END-IF.
+           IF w-opcion = 4
+               CALL "BAJA"
+           END-IF.
+           IF w-opcion = 5
+               CALL "BAJAALU"
+           END-IF.
+           IF w-opcion = 6
+               CALL "leeAlumnos"
+           END-IF.
+           IF w-opcion = 7
+               CALL "leeCursos"
+           END-IF.
+           IF w-opcion = 8
+               CALL "leePagos"
+           END-IF.
+           IF w-opcion = 9
+               CALL "PracticaDOS"
+           END-IF.
+           IF w-opcion = 0
+               SET salir-del-menu TO TRUE
+           END-IF.
+           IF w-opcion > 9
+               DISPLAY "Opcion invalida"
+           END-IF.
+       END PROGRAM YOUR-PROGRAM-NAME.
