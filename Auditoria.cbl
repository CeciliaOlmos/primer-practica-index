@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Audita la consistencia entre ALUMNOS, CURSOS y PAGOS:
+      *          cursos con legajo inexistente en ALUMNOS y pagos con
+      *          curso/cta-cte que no corresponde a ningun cur-reg
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS alu-llave
+           ALTERNATE RECORD KEY IS alu-legajo WITH DUPLICATES.
+
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS pagos-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+                   88 estado-valido value "A" "C" "S".
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       77  w-flag-pagos pic 9 value 0.
+           88 fin-pagos value 1.
+       77  w-encontrado pic x value "N".
+           88 curso-encontrado value "S".
+       77  w-cant-cursos-huerfanos pic 9(5) value 0.
+       77  w-cant-pagos-huerfanos pic 9(5) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-AUDITAR-CURSOS.
+           PERFORM 300-AUDITAR-PAGOS.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT CURSOS ALUMNOS PAGOS.
+           DISPLAY "-- AUDITORIA ALUMNOS / CURSOS / PAGOS --".
+
+       200-AUDITAR-CURSOS.
+           MOVE 0 TO w-flag-cursos.
+           MOVE LOW-VALUES TO curso-llave.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+               IF NOT fin-cursos
+                   PERFORM 210-VERIFICAR-LEGAJO
+               END-IF
+           END-PERFORM.
+
+       210-VERIFICAR-LEGAJO.
+           MOVE cur-legajo TO alu-legajo.
+           READ ALUMNOS KEY IS alu-legajo
+               INVALID KEY
+                   DISPLAY "CURSO HUERFANO: anio ", cur-anio,
+                       " curso ", cur-curso, " orden ", cur-orden,
+                       " -- legajo ", cur-legajo,
+                       " no existe en ALUMNOS"
+                   ADD 1 TO w-cant-cursos-huerfanos
+           END-READ.
+
+       300-AUDITAR-PAGOS.
+           MOVE 0 TO w-flag-pagos.
+           MOVE LOW-VALUES TO pagos-llave.
+           START PAGOS KEY IS NOT LESS THAN pagos-llave
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           PERFORM UNTIL fin-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               IF NOT fin-pagos
+                   PERFORM 310-VERIFICAR-CUENTA
+               END-IF
+           END-PERFORM.
+
+       310-VERIFICAR-CUENTA.
+           MOVE LOW-VALUES TO curso-llave.
+           MOVE 0 TO w-flag-cursos.
+           MOVE "N" TO w-encontrado.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos OR curso-encontrado
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+                   NOT AT END
+                       IF cur-curso = pag-curso AND
+                          cur-cta-cte = pag-cta-cte
+                           SET curso-encontrado TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF NOT curso-encontrado
+               DISPLAY "PAGO HUERFANO: curso ", pag-curso,
+                   " cta-cte ", pag-cta-cte, " cuota ", pag-cuota,
+                   " -- no corresponde a ningun curso inscripto"
+               ADD 1 TO w-cant-pagos-huerfanos
+           END-IF.
+
+       900-FIN.
+           DISPLAY "========================================".
+           DISPLAY "Cursos huerfanos  : ", w-cant-cursos-huerfanos.
+           DISPLAY "Pagos huerfanos   : ", w-cant-pagos-huerfanos.
+           CLOSE CURSOS ALUMNOS PAGOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
