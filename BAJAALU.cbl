@@ -1,77 +1,262 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
-       INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-           SELECT ALUMNOS
-               ASSIGN TO "..\alumnos.dat"
-                   ORGANISATION IS INDEXED
-                   ACCESS MODE IS RANDOM
-                   RECORD KEY IS alu-llave.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ALUMNOS.
-       01  alu-reg.
-           03 alu-llave.
-               05 alu-dni pic 9(8).
-               05 alu-est pic x.
-           03 alu-legajo pic 9(5).
-           03 alu-nombre pic x(20).
-       WORKING-STORAGE SECTION.
-       77  w-acuerdo-eliminado pic x.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM INICIO-GENERAL.
-            PERFORM PEDIR-SOCIO-CODIGO.
-            PERFORM UNTIL alu-llave IS EQUALS ZERO
-               PERFORM BUSCAR-REGISTRO
-               PERFORM ANALIZAR-BAJA
-               PERFORM PEDIR-SOCIO-CODIGO
-            END-PERFORM.
-            PERFORM FIN-GENERAL.
-            STOP RUN.
-        INICIO-GENERAL.
-           PERFORM ABRIR-ARCHIVO.
-
-       ABRIR-ARCHIVO.
-           OPEN I-O ALUMNOS.
-       PEDIR-SOCIO-CODIGO.
-           DISPLAY "DNI".
-           ACCEPT alu-dni.
-           DISPLAY "ESTADO".
-           ACCEPT alu-est.
-
-       BUSCAR-REGISTRO.
-           PERFORM LEER-ALUMNOS.
-
-       LEER-ALUMNOS.
-           READ ALUMNOS INVALID KEY
-                       DISPLAY "ALUMNO INEXISTENTE"
-                       NOT INVALID KEY
-                       PERFORM MOSTRAR-REGISTRO.
-
-       MOSTRAR-REGISTRO.
-           DISPLAY "DNI", alu-dni, " ESTADO ", alu-est.
-           DISPLAY "alu-legajo",alu-legajo,"NOMBRE",alu-nombre.
-           DISPLAY "Estas seguro que desea eliminar el registro?? "-
-           "S(SI), N(NO)".
-           ACCEPT w-acuerdo-eliminado.
-       ANALIZAR-BAJA.
-           IF w-acuerdo-eliminado IS EQUALS 'S' THEN
-               DELETE ALUMNOS
-           END-IF.
-
-       FIN-GENERAL.
-           PERFORM CERRAR-ARCHIVO.
-
-       CERRAR-ARCHIVO.
-           CLOSE ALUMNOS.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAJAALU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT ALUMNOS
+               ASSIGN TO "..\alumnos.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS alu-llave.
+
+           SELECT BAJAS-ALU-LOG
+               ASSIGN TO "..\bajas_alumnos.log"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BATCH-BAJAS
+               ASSIGN TO "..\bajas_alumnos_batch.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS pagos-llave.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       FD  BAJAS-ALU-LOG.
+       01  bl-reg.
+           03 bl-dni pic 9(8).
+           03 bl-est pic x.
+           03 bl-legajo pic 9(5).
+           03 bl-nombre pic x(20).
+           03 bl-fecha-baja pic 9(8).
+           03 bl-operador pic x(10).
+
+       FD  BATCH-BAJAS.
+       01  bb-reg.
+           03 bb-dni pic 9(8).
+           03 bb-est pic x.
+
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  PAGOS.
+       01  pag-reg.
+           03 pagos-llave.
+               05 pag-curso pic 99.
+               05 pag-cta-cte pic 9(5).
+               05 pag-cuota pic 99.
+           03 pag-fec-venc pic 9(8).
+           03 pag-fec-pago pic 9(8).
+           03 pag-importe pic 9(6)v99.
+           03 pag-recargo pic 9(6)v99.
+           03 pag-medio-pago pic x(15).
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       77  w-flag-pagos pic 9 value 0.
+           88 fin-pagos value 1.
+       77  w-tiene-cuotas-abiertas pic x value "N".
+           88 tiene-cuotas-abiertas value "S".
+       77  w-confirma-cuotas pic x.
+       77  w-acuerdo-eliminado pic x.
+       77  w-operador pic x(10).
+       77  w-modo pic x value "I".
+           88 modo-batch value "B".
+       77  w-flag-batch pic 9 value 0.
+           88 fin-batch value 1.
+       77  w-cant-borrados pic 9(5) value 0.
+       77  w-cant-rechazados pic 9(5) value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM INICIO-GENERAL.
+            IF modo-batch
+                PERFORM 600-PROCESAR-BATCH
+            ELSE
+                PERFORM PEDIR-SOCIO-CODIGO
+                PERFORM UNTIL alu-llave IS EQUALS ZERO
+                   PERFORM BUSCAR-REGISTRO
+                   PERFORM ANALIZAR-BAJA
+                   PERFORM PEDIR-SOCIO-CODIGO
+                END-PERFORM
+            END-IF.
+            PERFORM FIN-GENERAL.
+            GOBACK.
+        INICIO-GENERAL.
+           DISPLAY "Modo (I=Interactivo, B=Batch)".
+           ACCEPT w-modo.
+           PERFORM ABRIR-ARCHIVO.
+           DISPLAY "Operador que realiza la baja".
+           ACCEPT w-operador.
+
+       ABRIR-ARCHIVO.
+           OPEN I-O ALUMNOS.
+           OPEN EXTEND BAJAS-ALU-LOG.
+           OPEN INPUT CURSOS.
+           OPEN INPUT PAGOS.
+
+       600-PROCESAR-BATCH.
+           OPEN INPUT BATCH-BAJAS.
+           PERFORM 610-LEER-BATCH.
+           PERFORM UNTIL fin-batch
+               MOVE bb-dni TO alu-dni
+               MOVE bb-est TO alu-est
+               PERFORM 620-BORRAR-BATCH
+               PERFORM 610-LEER-BATCH
+           END-PERFORM.
+           CLOSE BATCH-BAJAS.
+           DISPLAY "========================================".
+           DISPLAY "Alumnos eliminados : ", w-cant-borrados.
+           DISPLAY "Alumnos rechazados : ", w-cant-rechazados.
+
+       610-LEER-BATCH.
+           READ BATCH-BAJAS AT END MOVE 1 TO w-flag-batch.
+
+       620-BORRAR-BATCH.
+           READ ALUMNOS INVALID KEY
+                   DISPLAY "DNI ", alu-dni, " ESTADO ", alu-est,
+                       " -- NO EXISTE"
+                   ADD 1 TO w-cant-rechazados
+               NOT INVALID KEY
+                   PERFORM 700-VERIFICAR-CUOTAS-ABIERTAS
+                   IF tiene-cuotas-abiertas
+                       DISPLAY "DNI ", alu-dni, " LEGAJO ", alu-legajo,
+                           " -- TIENE CUOTAS IMPAGAS, NO SE ELIMINA"
+                       ADD 1 TO w-cant-rechazados
+                   ELSE
+                       PERFORM GRABAR-LOG-BAJA
+                       DELETE ALUMNOS
+                       DISPLAY "DNI ", alu-dni, " LEGAJO ", alu-legajo,
+                           " -- ELIMINADO"
+                       ADD 1 TO w-cant-borrados
+                   END-IF
+           END-READ.
+
+       PEDIR-SOCIO-CODIGO.
+           DISPLAY "DNI".
+           ACCEPT alu-dni.
+           DISPLAY "ESTADO".
+           ACCEPT alu-est.
+
+       BUSCAR-REGISTRO.
+           PERFORM LEER-ALUMNOS.
+
+       LEER-ALUMNOS.
+           READ ALUMNOS INVALID KEY
+                       DISPLAY "ALUMNO INEXISTENTE"
+                       NOT INVALID KEY
+                       PERFORM MOSTRAR-REGISTRO.
+
+       MOSTRAR-REGISTRO.
+           DISPLAY "DNI", alu-dni, " ESTADO ", alu-est.
+           DISPLAY "alu-legajo",alu-legajo,"NOMBRE",alu-nombre.
+           DISPLAY "Estas seguro que desea eliminar el registro?? "-
+           "S(SI), N(NO)".
+           ACCEPT w-acuerdo-eliminado.
+       ANALIZAR-BAJA.
+           IF w-acuerdo-eliminado IS EQUALS 'S' THEN
+               PERFORM 700-VERIFICAR-CUOTAS-ABIERTAS
+               IF tiene-cuotas-abiertas
+                   DISPLAY "El alumno tiene cuotas impagas pendientes."
+                   DISPLAY "Confirma eliminar igual?? S(SI), N(NO)"
+                   ACCEPT w-confirma-cuotas
+                   IF w-confirma-cuotas IS EQUALS 'S'
+                       PERFORM GRABAR-LOG-BAJA
+                       DELETE ALUMNOS
+                   END-IF
+               ELSE
+                   PERFORM GRABAR-LOG-BAJA
+                   DELETE ALUMNOS
+               END-IF
+           END-IF.
+
+       700-VERIFICAR-CUOTAS-ABIERTAS.
+           MOVE "N" TO w-tiene-cuotas-abiertas.
+           MOVE alu-legajo TO cur-legajo.
+           MOVE 0 TO w-flag-cursos.
+           START CURSOS KEY IS = cur-legajo
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM UNTIL fin-cursos
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+               IF NOT fin-cursos
+                   IF cur-legajo NOT = alu-legajo
+                       MOVE 1 TO w-flag-cursos
+                   ELSE
+                       PERFORM 710-VERIFICAR-PAGOS-CURSO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       710-VERIFICAR-PAGOS-CURSO.
+           MOVE cur-curso TO pag-curso.
+           MOVE cur-cta-cte TO pag-cta-cte.
+           MOVE 0 TO pag-cuota.
+           MOVE 0 TO w-flag-pagos.
+           START PAGOS KEY IS NOT LESS THAN pagos-llave
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           PERFORM UNTIL fin-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               IF NOT fin-pagos
+                   IF pag-curso NOT = cur-curso
+                           OR pag-cta-cte NOT = cur-cta-cte
+                       MOVE 1 TO w-flag-pagos
+                   ELSE
+                       IF pag-fec-pago = 0
+                           SET tiene-cuotas-abiertas TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       GRABAR-LOG-BAJA.
+           MOVE alu-dni TO bl-dni.
+           MOVE alu-est TO bl-est.
+           MOVE alu-legajo TO bl-legajo.
+           MOVE alu-nombre TO bl-nombre.
+           ACCEPT bl-fecha-baja FROM DATE YYYYMMDD.
+           MOVE w-operador TO bl-operador.
+           WRITE bl-reg.
+
+       FIN-GENERAL.
+           PERFORM CERRAR-ARCHIVO.
+
+       CERRAR-ARCHIVO.
+           CLOSE ALUMNOS.
+           CLOSE BAJAS-ALU-LOG.
+           CLOSE CURSOS.
+           CLOSE PAGOS.
+       END PROGRAM BAJAALU.
