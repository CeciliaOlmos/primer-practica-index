@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Listado de alumnos inscriptos en un anio/curso (nomina
+      *          para que el profesor tome asistencia)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURSOS ASSIGN TO "..\cursos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS curso-llave
+           ALTERNATE RECORD KEY IS cur-legajo WITH DUPLICATES.
+
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY IS alu-llave
+           ALTERNATE RECORD KEY IS alu-legajo WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURSOS.
+       01  cur-reg.
+           03 curso-llave.
+              05 cur-anio pic 9.
+              05 cur-curso pic 99.
+              05 cur-orden pic 99.
+           03 cur-legajo pic 9(5).
+           03 cur-cta-cte pic 9(5).
+           03 cur-cant-cuotas pic 99.
+
+       FD  ALUMNOS.
+       01  alu-reg.
+           03 alu-llave.
+               05 alu-dni pic 9(8).
+               05 alu-est pic x.
+                   88 estado-valido value "A" "C" "S".
+           03 alu-legajo pic 9(5).
+           03 alu-nombre pic x(20).
+           03 alu-telefono pic x(15).
+           03 alu-email pic x(30).
+
+       WORKING-STORAGE SECTION.
+       01  w-flag-cursos pic 9 value 0.
+           88 fin-cursos value 1.
+       01  w-anio-buscado pic 9.
+       01  w-curso-buscado pic 99.
+       01  w-cant-alumnos pic 9(5) value 0.
+
+       01  linea-titulo.
+           03 filler pic x(28) value spaces.
+           03 filler pic x(24) value "NOMINA DE CURSO".
+           03 filler pic x(28) value spaces.
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-cabecera.
+           03 filler pic x(2) value spaces.
+           03 filler pic x(6) value "LEGAJO".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(20) value "NOMBRE".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(7) value "CTA-CTE".
+       01  lin-detalle.
+           03 filler pic x(2) value spaces.
+           03 d-legajo pic zzzz9.
+           03 filler pic x(3) value spaces.
+           03 d-nombre pic x(20).
+           03 filler pic x(2) value spaces.
+           03 d-cta-cte pic zzzz9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-POSICIONAR.
+           PERFORM UNTIL fin-cursos
+               PERFORM 300-PROCESAR-CURSO
+               PERFORM 210-LEER-CURSOS
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT CURSOS ALUMNOS.
+           DISPLAY "Anio".
+           ACCEPT w-anio-buscado.
+           DISPLAY "Curso".
+           ACCEPT w-curso-buscado.
+           DISPLAY linea-titulo.
+           DISPLAY lin-cabecera.
+           DISPLAY lin-guarda.
+
+       200-POSICIONAR.
+           MOVE w-anio-buscado TO cur-anio.
+           MOVE w-curso-buscado TO cur-curso.
+           MOVE 0 TO cur-orden.
+           START CURSOS KEY IS NOT LESS THAN curso-llave
+               INVALID KEY MOVE 1 TO w-flag-cursos
+           END-START.
+           PERFORM 210-LEER-CURSOS.
+
+       210-LEER-CURSOS.
+           IF NOT fin-cursos
+               READ CURSOS NEXT AT END MOVE 1 TO w-flag-cursos
+           END-IF.
+
+       300-PROCESAR-CURSO.
+           IF cur-anio NOT = w-anio-buscado
+                   OR cur-curso NOT = w-curso-buscado
+               MOVE 1 TO w-flag-cursos
+           ELSE
+               PERFORM 310-BUSCAR-ALUMNO
+           END-IF.
+
+       310-BUSCAR-ALUMNO.
+           MOVE cur-legajo TO alu-legajo.
+           READ ALUMNOS KEY IS alu-legajo
+               INVALID KEY
+                   MOVE "(desconocido)" TO alu-nombre
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+           PERFORM 320-IMPRIMIR-ALUMNO.
+
+       320-IMPRIMIR-ALUMNO.
+           MOVE cur-legajo TO d-legajo.
+           MOVE alu-nombre TO d-nombre.
+           MOVE cur-cta-cte TO d-cta-cte.
+           DISPLAY lin-detalle.
+           ADD 1 TO w-cant-alumnos.
+
+       900-FIN.
+           DISPLAY lin-guarda.
+           DISPLAY "Total alumnos: ", w-cant-alumnos.
+           CLOSE CURSOS ALUMNOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
